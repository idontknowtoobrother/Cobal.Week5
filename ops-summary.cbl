@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPS-SUMMARY.
+       AUTHOR. JAKKRIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT SHARED-EXCEPTION-FILE ASSIGN TO
+              "shared-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SHX-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  SHARED-EXCEPTION-FILE.
+       COPY "exception-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUNH-FSTATUS     PIC XX VALUE "00".
+       01  WS-SHX-FSTATUS      PIC XX VALUE "00".
+       01  WS-RUNH-EOF-SW      PIC X VALUE "N".
+           88 END-OF-RUN-HIST     VALUE "Y".
+       01  WS-SHX-EOF-SW       PIC X VALUE "N".
+           88 END-OF-EXCEPTIONS   VALUE "Y".
+       01  WS-RUN-COUNT        PIC 9(5) VALUE ZEROS.
+       01  WS-REJECT-COUNT     PIC 9(5) VALUE ZEROS.
+       01  WS-EXC-COUNT        PIC 9(5) VALUE ZEROS.
+       01  WS-TODAY            PIC 9(8).
+       01  WS-PRN-TODAY        PIC 9999/99/99.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY TO WS-PRN-TODAY
+           PERFORM 001-PRINT-HEADER THRU 001-EXIT
+           PERFORM 002-LIST-RUN-HISTORY THRU 002-EXIT
+           PERFORM 003-LIST-EXCEPTIONS THRU 003-EXIT
+           PERFORM 004-PRINT-TOTALS THRU 004-EXIT
+           GOBACK
+       .
+
+       001-PRINT-HEADER.
+           DISPLAY " "
+           DISPLAY "DAILY OPERATIONS SUMMARY" "   RUN DATE: "
+              WS-PRN-TODAY
+           DISPLAY "========================================"
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       002-LIST-RUN-HISTORY.
+           DISPLAY " "
+           DISPLAY "PROGRAM RUNS"
+           DISPLAY "------------------------------------------------"
+           DISPLAY "PROGRAM      START DATE START TIME END DATE "
+              "END TIME STATUS"
+           OPEN INPUT RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "00"
+              PERFORM UNTIL END-OF-RUN-HIST
+                 READ RUN-HISTORY-FILE
+                    AT END MOVE "Y" TO WS-RUNH-EOF-SW
+                    NOT AT END
+                       IF RUNH-START-DATE = WS-TODAY
+                          ADD 1 TO WS-RUN-COUNT
+                          DISPLAY RUNH-PROGRAM " " RUNH-START-DATE " "
+                             RUNH-START-TIME " " RUNH-END-DATE " "
+                             RUNH-END-TIME " " RUNH-STATUS
+                          IF RUNH-STATUS NOT = "OK"
+                             ADD 1 TO WS-REJECT-COUNT
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RUN-HISTORY-FILE
+           ELSE
+              DISPLAY "No run-history file found for this run."
+           END-IF
+       .
+       002-EXIT.
+           EXIT
+       .
+
+       003-LIST-EXCEPTIONS.
+           DISPLAY " "
+           DISPLAY "REJECTED INPUT EXCEPTIONS"
+           DISPLAY "------------------------------------------------"
+           DISPLAY "PROGRAM      REJECTED   REASON                    "
+              "DATE     TIME"
+           OPEN INPUT SHARED-EXCEPTION-FILE
+           IF WS-SHX-FSTATUS = "00"
+              PERFORM UNTIL END-OF-EXCEPTIONS
+                 READ SHARED-EXCEPTION-FILE
+                    AT END MOVE "Y" TO WS-SHX-EOF-SW
+                    NOT AT END
+                       IF SHX-RUN-DATE = WS-TODAY
+                          ADD 1 TO WS-EXC-COUNT
+                          DISPLAY SHX-PROGRAM " " SHX-REJECTED-VAL " "
+                             SHX-REASON " " SHX-RUN-DATE " "
+                             SHX-RUN-TIME
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SHARED-EXCEPTION-FILE
+           ELSE
+              DISPLAY "No exception log found for this run."
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-PRINT-TOTALS.
+           DISPLAY " "
+           DISPLAY "------------------------------------------------"
+           DISPLAY "Programs run today......: " WS-RUN-COUNT
+           DISPLAY "Runs not OK..............: " WS-REJECT-COUNT
+           DISPLAY "Rejected-input exceptions: " WS-EXC-COUNT
+       .
+       004-EXIT.
+           EXIT
+       .
