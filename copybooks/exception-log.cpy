@@ -0,0 +1,10 @@
+       01  SHARED-EXC-REC.
+           05 SHX-PROGRAM       PIC X(12).
+           05 FILLER            PIC X VALUE SPACE.
+           05 SHX-REJECTED-VAL  PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 SHX-REASON        PIC X(30).
+           05 FILLER            PIC X VALUE SPACE.
+           05 SHX-RUN-DATE      PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 SHX-RUN-TIME      PIC 9(8).
