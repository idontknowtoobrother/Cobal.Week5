@@ -0,0 +1,5 @@
+       01  PARM-CARD-REC.
+           05 PARM-STAR-NUM    PIC 9(3).
+           05 PARM-NUM1        PIC 9(5).
+           05 PARM-NUM2        PIC 9(5).
+           05 PARM-HEIGHT      PIC 9(3).
