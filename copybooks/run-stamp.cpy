@@ -0,0 +1 @@
+       01  WS-PRN-RUN-DATE    PIC 9999/99/99.
