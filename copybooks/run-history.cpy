@@ -0,0 +1,12 @@
+       01  RUN-HISTORY-REC.
+           05 RUNH-PROGRAM       PIC X(12).
+           05 FILLER             PIC X VALUE SPACE.
+           05 RUNH-START-DATE    PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 RUNH-START-TIME    PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 RUNH-END-DATE      PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 RUNH-END-TIME      PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 RUNH-STATUS        PIC X(8).
