@@ -0,0 +1,3 @@
+       01  BATCH-FLAG-REC.
+           05 BATCH-FLAG-STATUS   PIC X.
+              88 BATCH-FLAG-ON       VALUE "Y".
