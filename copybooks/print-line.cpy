@@ -0,0 +1,3 @@
+       01  PRINT-REC.
+           05 PRN-CARRIAGE-CTL PIC X.
+           05 PRN-TEXT         PIC X(132).
