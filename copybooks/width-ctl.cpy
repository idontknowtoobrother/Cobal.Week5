@@ -0,0 +1,2 @@
+       01  WIDTH-CTL-REC.
+           05 WCT-MAX-STAR-NUM PIC 9(3).
