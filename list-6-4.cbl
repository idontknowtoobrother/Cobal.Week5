@@ -2,48 +2,399 @@
        PROGRAM-ID. LIST6-4.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER ASSIGN TO "vehicle-master.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "list6-4-ckpt.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-FSTATUS.
+           SELECT DETAIL-FILE ASSIGN TO "list6-4-detail.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT PRINT-FILE ASSIGN TO "list6-4-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "list6-4-mileage.csv"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  VEHICLE-MASTER.
+       01  VEHICLE-REC.
+           05 VEH-ID            PIC X(6).
+           05 VEH-START-ODOM    PIC 9(6).
+           05 VEH-END-ODOM      PIC 9(6).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-STATUS        PIC X.
+           05 CKPT-THOUSANDS     PIC 9.
+           05 CKPT-HUNDREDS      PIC 99.
+           05 CKPT-TENS          PIC 99.
+           05 CKPT-UNITS         PIC 99.
+
+       FD  DETAIL-FILE.
+       01  DETAIL-REC            PIC X(20).
+
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(40).
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
        WORKING-STORAGE SECTION.
        01  COUNTERS.
+           05 THOUSANDS-COUNT PIC 9 VALUE ZERO.
            05 HUNDREDS-COUNT PIC 99 VALUE ZEROS.
            05 TENS-COUNT PIC 99 VALUE ZEROS.
            05 UNITS-COUNT PIC 99 VALUE ZEROS.
        01  ODOMETER.
+           05 PRN-THOUSANDS  PIC 9.
+           05 FILLER         PIC X VALUE "-".
            05 PRN-HUNDREDS   PIC 9.
            05 FILLER         PIC X VALUE "-".
            05 PRN-TENS       PIC 9.
            05 FILLER         PIC X VALUE "-".
            05 PRN-UNTIS   PIC 9.
+       01  RUN-MODE          PIC X VALUE "D".
+           88 DEMO-MODE         VALUE "D".
+           88 REGISTER-MODE     VALUE "R".
+           88 LOOKUP-MODE       VALUE "L".
+       01  WS-CSV-SW         PIC X VALUE "N".
+           88 CSV-WANTED         VALUE "Y".
+       01  WS-LOOKUP-TARGET  PIC 9(4).
+       01  WS-LOOKUP-THOUSANDS PIC 9.
+       01  WS-LOOKUP-HUNDREDS  PIC 99.
+       01  WS-LOOKUP-TENS      PIC 99.
+       01  WS-LOOKUP-UNITS     PIC 99.
+       01  WS-LOOKUP-REMAINDER PIC 9(4).
+       01  WS-VEH-EOF-SW     PIC X VALUE "N".
+           88 END-OF-VEHICLES   VALUE "Y".
+       01  WS-MILEAGE        PIC 9(6).
+       01  WS-PRN-MILEAGE    PIC ZZZ,ZZ9.
+       01  WS-CKPT-FSTATUS   PIC XX VALUE "00".
+       01  WS-COMBO-COUNT    PIC 9(5) VALUE ZEROS.
+       01  WS-CKPT-EVERY     PIC 9(4) VALUE 100.
+       01  WS-RESUME-SW      PIC X VALUE "N".
+           88 RESUMING          VALUE "Y".
+       01  WS-RESTART-THOUSANDS PIC 9 VALUE ZERO.
+       01  WS-RESTART-HUNDREDS  PIC 99 VALUE ZEROS.
+       01  WS-RESTART-TENS      PIC 99 VALUE ZEROS.
+       01  WS-RESTART-UNITS     PIC 99 VALUE ZEROS.
+       01  DETAIL-MODE       PIC X VALUE "D".
+           88 DETAIL-PRINTED    VALUE "D".
+           88 SUMMARY-ONLY      VALUE "S".
+       01  WS-DETAIL-FILE-SW PIC X VALUE "N".
+           88 DETAIL-FILE-WANTED   VALUE "Y".
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
+
        PROCEDURE DIVISION.
        000-BEGIN.
-           DISPLAY "Using an out-of-line Perform"
-           PERFORM 001-COUNT-MILEAGE THRU 001-EXIT
-              VARYING HUNDREDS-COUNT FROM 0 BY 1
-                 UNTIL HUNDREDS-COUNT > 9
-              AFTER TENS-COUNT FROM 0 BY 1 UNTIL TENS-COUNT > 9
-              AFTER UNITS-COUNT FROM 0 BY 1 UNTIL UNITS-COUNT > 9
-      *     PERFORM VARYING HUNDREDS-COUNT FROM 0 BY 1
-      *           UNTIL HUNDREDS-COUNT > 9
-      *        PERFORM VARYING TENS-COUNT FROM 0 BY 1 
-      *           UNTIL TENS-COUNT > 9
-      *         PERFORM VARYING UNITS-COUNT FROM 0 BY 1 
-      *            UNTIL UNITS-COUNT > 9
-      *              MOVE HUNDREDS-COUNT TO PRN-HUNDREDS
-      *              MOVE TENS-COUNT TO PRN-TENS
-      *              MOVE UNITS-COUNT TO PRN-UNTIS
-      *              DISPLAY "Out - " ODOMETER
-      *     END-PERFORM
-      *   END-PERFORM
-      * END-PERFORM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "LIST6-4 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 012-CHECK-BATCH-MODE THRU 012-EXIT
+           IF NOT BATCH-RUN
+              DISPLAY "(D)emo odometer count, (R)egister report, or "
+                 "(L)ookup a reading? " WITH NO ADVANCING
+              ACCEPT RUN-MODE
+              IF RUN-MODE = "R" OR RUN-MODE = "r"
+                 MOVE "R" TO RUN-MODE
+              ELSE
+                 IF RUN-MODE = "L" OR RUN-MODE = "l"
+                    MOVE "L" TO RUN-MODE
+                 ELSE
+                    MOVE "D" TO RUN-MODE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF LOOKUP-MODE
+              PERFORM 011-REVERSE-LOOKUP THRU 011-EXIT
+              PERFORM 010-RECORD-RUN-HISTORY THRU 010-EXIT
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT PRINT-FILE
+           IF REGISTER-MODE
+              PERFORM 004-MILEAGE-REGISTER THRU 004-EXIT
+           ELSE
+              PERFORM 009-INPUT-DETAIL-MODE THRU 009-EXIT
+              PERFORM 005-READ-CHECKPOINT THRU 005-EXIT
+              IF DETAIL-FILE-WANTED
+                 IF RESUMING
+                    OPEN EXTEND DETAIL-FILE
+                 ELSE
+                    OPEN OUTPUT DETAIL-FILE
+                 END-IF
+              END-IF
+              DISPLAY "Using an out-of-line Perform"
+              PERFORM 001-COUNT-MILEAGE THRU 001-EXIT
+                 VARYING THOUSANDS-COUNT FROM 0 BY 1
+                    UNTIL THOUSANDS-COUNT > 9
+                 AFTER HUNDREDS-COUNT FROM 0 BY 1
+                    UNTIL HUNDREDS-COUNT > 9
+                 AFTER TENS-COUNT FROM 0 BY 1 UNTIL TENS-COUNT > 9
+                 AFTER UNITS-COUNT FROM 0 BY 1 UNTIL UNITS-COUNT > 9
+              IF DETAIL-FILE-WANTED
+                 CLOSE DETAIL-FILE
+              END-IF
+              PERFORM 007-CLEAR-CHECKPOINT THRU 007-EXIT
+              DISPLAY "Combinations processed this run: " WS-COMBO-COUNT
+           END-IF
+           CLOSE PRINT-FILE
+           PERFORM 010-RECORD-RUN-HISTORY THRU 010-EXIT
            GOBACK
        .
 
        001-COUNT-MILEAGE.
+           IF RESUMING
+              IF THOUSANDS-COUNT NOT = WS-RESTART-THOUSANDS
+                 OR HUNDREDS-COUNT NOT = WS-RESTART-HUNDREDS
+                 OR TENS-COUNT NOT = WS-RESTART-TENS
+                 OR UNITS-COUNT NOT = WS-RESTART-UNITS
+                 CONTINUE
+              ELSE
+                 MOVE "N" TO WS-RESUME-SW
+              END-IF
+           ELSE
+              PERFORM 008-PROCESS-COMBINATION THRU 008-EXIT
+           END-IF
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       004-MILEAGE-REGISTER.
+           IF NOT BATCH-RUN
+              DISPLAY "Also write a CSV export of the mileage data? "
+                 "(Y/N, default N): " WITH NO ADVANCING
+              ACCEPT WS-CSV-SW
+              IF WS-CSV-SW NOT = "Y" AND WS-CSV-SW NOT = "y"
+                 MOVE "N" TO WS-CSV-SW
+              ELSE
+                 MOVE "Y" TO WS-CSV-SW
+              END-IF
+           END-IF
+           IF CSV-WANTED
+              OPEN OUTPUT CSV-FILE
+              MOVE "VEH-ID,START-ODOM,END-ODOM,MILEAGE" TO CSV-REC
+              WRITE CSV-REC
+           END-IF
+
+           OPEN INPUT VEHICLE-MASTER
+           DISPLAY " "
+           DISPLAY "FLEET MILEAGE REGISTER"
+           DISPLAY "VEHICLE   START    END      MILEAGE"
+           DISPLAY "------- -------- -------- --------"
+           PERFORM UNTIL END-OF-VEHICLES
+              READ VEHICLE-MASTER
+                 AT END MOVE "Y" TO WS-VEH-EOF-SW
+                 NOT AT END
+                    COMPUTE WS-MILEAGE = VEH-END-ODOM - VEH-START-ODOM
+                    MOVE WS-MILEAGE TO WS-PRN-MILEAGE
+                    DISPLAY VEH-ID " " VEH-START-ODOM " "
+                       VEH-END-ODOM " " WS-PRN-MILEAGE
+                    MOVE " " TO PRN-CARRIAGE-CTL
+                    MOVE SPACES TO PRN-TEXT
+                    STRING VEH-ID " " VEH-START-ODOM " "
+                       VEH-END-ODOM " " WS-PRN-MILEAGE
+                       DELIMITED BY SIZE INTO PRN-TEXT
+                    WRITE PRINT-REC
+                    IF CSV-WANTED
+                       MOVE SPACES TO CSV-REC
+                       STRING VEH-ID DELIMITED BY SIZE ","
+                          VEH-START-ODOM DELIMITED BY SIZE ","
+                          VEH-END-ODOM DELIMITED BY SIZE ","
+                          WS-MILEAGE DELIMITED BY SIZE
+                          INTO CSV-REC
+                       WRITE CSV-REC
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE VEHICLE-MASTER
+           IF CSV-WANTED
+              CLOSE CSV-FILE
+           END-IF
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FSTATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CKPT-STATUS = "R"
+                       MOVE CKPT-THOUSANDS TO WS-RESTART-THOUSANDS
+                       MOVE CKPT-HUNDREDS TO WS-RESTART-HUNDREDS
+                       MOVE CKPT-TENS TO WS-RESTART-TENS
+                       MOVE CKPT-UNITS TO WS-RESTART-UNITS
+                       MOVE "Y" TO WS-RESUME-SW
+                       DISPLAY "Resuming after checkpoint "
+                          WS-RESTART-THOUSANDS "-" WS-RESTART-HUNDREDS
+                          "-" WS-RESTART-TENS "-" WS-RESTART-UNITS
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-WRITE-CHECKPOINT.
+           MOVE "R" TO CKPT-STATUS
+           MOVE THOUSANDS-COUNT TO CKPT-THOUSANDS
+           MOVE HUNDREDS-COUNT TO CKPT-HUNDREDS
+           MOVE TENS-COUNT TO CKPT-TENS
+           MOVE UNITS-COUNT TO CKPT-UNITS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+       .
+       006-EXIT.
+           EXIT
+       .
+
+       007-CLEAR-CHECKPOINT.
+           MOVE "D" TO CKPT-STATUS
+           MOVE ZEROS TO CKPT-THOUSANDS CKPT-HUNDREDS CKPT-TENS
+              CKPT-UNITS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+       .
+       007-EXIT.
+           EXIT
+       .
+
+       008-PROCESS-COMBINATION.
+           ADD 1 TO WS-COMBO-COUNT
+           MOVE THOUSANDS-COUNT TO PRN-THOUSANDS
            MOVE HUNDREDS-COUNT TO PRN-HUNDREDS
            MOVE TENS-COUNT TO PRN-TENS
            MOVE UNITS-COUNT TO PRN-UNTIS
-           DISPLAY "Out - " ODOMETER
+           IF DETAIL-PRINTED
+              DISPLAY "Out - " ODOMETER
+              MOVE " " TO PRN-CARRIAGE-CTL
+              MOVE SPACES TO PRN-TEXT
+              STRING "Out - " ODOMETER DELIMITED BY SIZE INTO PRN-TEXT
+              WRITE PRINT-REC
+           END-IF
+           IF DETAIL-FILE-WANTED
+              MOVE ODOMETER TO DETAIL-REC
+              WRITE DETAIL-REC
+           END-IF
+           IF FUNCTION MOD(WS-COMBO-COUNT, WS-CKPT-EVERY) = 0
+              PERFORM 006-WRITE-CHECKPOINT THRU 006-EXIT
+           END-IF
        .
-       001-EXIT.
+       008-EXIT.
+           EXIT
+       .
+
+       009-INPUT-DETAIL-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Print every combination or (S)ummary only? "
+                 "(D/S, default D): " WITH NO ADVANCING
+              ACCEPT DETAIL-MODE
+              IF DETAIL-MODE NOT = "S" AND DETAIL-MODE NOT = "s"
+                 MOVE "D" TO DETAIL-MODE
+              ELSE
+                 MOVE "S" TO DETAIL-MODE
+              END-IF
+              DISPLAY "Also write a detail report file? "
+                 "(Y/N, default N): " WITH NO ADVANCING
+              ACCEPT WS-DETAIL-FILE-SW
+              IF WS-DETAIL-FILE-SW NOT = "Y"
+                 AND WS-DETAIL-FILE-SW NOT = "y"
+                 MOVE "N" TO WS-DETAIL-FILE-SW
+              ELSE
+                 MOVE "Y" TO WS-DETAIL-FILE-SW
+              END-IF
+           ELSE
+              MOVE "S" TO DETAIL-MODE
+              MOVE "N" TO WS-DETAIL-FILE-SW
+           END-IF
+       .
+       009-EXIT.
            EXIT
-       .
\ No newline at end of file
+       .
+
+       010-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "LIST6-4" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE "OK" TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       010-EXIT.
+           EXIT
+       .
+
+       011-REVERSE-LOOKUP.
+           DISPLAY "Enter odometer reading to look up (0000-9999): "
+              WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-TARGET
+           DIVIDE WS-LOOKUP-TARGET BY 1000 GIVING WS-LOOKUP-THOUSANDS
+              REMAINDER WS-LOOKUP-REMAINDER
+           DIVIDE WS-LOOKUP-REMAINDER BY 100 GIVING WS-LOOKUP-HUNDREDS
+              REMAINDER WS-LOOKUP-REMAINDER
+           DIVIDE WS-LOOKUP-REMAINDER BY 10 GIVING WS-LOOKUP-TENS
+              REMAINDER WS-LOOKUP-UNITS
+           DISPLAY "Reading " WS-LOOKUP-TARGET " = THOUSANDS-COUNT "
+              WS-LOOKUP-THOUSANDS " HUNDREDS-COUNT " WS-LOOKUP-HUNDREDS
+              " TENS-COUNT " WS-LOOKUP-TENS " UNITS-COUNT "
+              WS-LOOKUP-UNITS
+       .
+       011-EXIT.
+           EXIT
+       .
+
+       012-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       012-EXIT.
+           EXIT
+       .
