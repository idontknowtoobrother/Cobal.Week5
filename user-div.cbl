@@ -1,32 +1,439 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. USER-DIV.
        AUTHOR. JAKKRIT.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "userdiv-trans.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO "userdiv-out.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "userdiv-audit.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-FSTATUS.
+           SELECT DIVISOR-TABLE ASSIGN TO "userdiv-divtbl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "userdiv-except.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCEPT-FSTATUS.
+           SELECT SHARED-EXCEPTION-FILE ASSIGN TO
+              "shared-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXC-FSTATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 TR-NUM1          PIC 9(5).
+           05 TR-NUM2          PIC 9(5).
+
+       FD  OUT-FILE.
+       01  OUT-REC.
+           05 OUT-NUM1         PIC 9(5).
+           05 OUT-NUM2         PIC 9(5).
+           05 OUT-RESULT       PIC S9(5)V9(5).
+           05 OUT-REMAINDER    PIC 9(5).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUD-NUM1         PIC 9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-NUM2         PIC 9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-RESULT       PIC S9(5)V9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-RUN-DATE     PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-RUN-TIME     PIC 9(8).
+
+       FD  DIVISOR-TABLE.
+       01  DIVISOR-REC.
+           05 DVT-CODE         PIC X(3).
+           05 DVT-DIVISOR      PIC 9(5).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05 EXC-NUM1         PIC 9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-NUM2         PIC 9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-REASON       PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-RUN-DATE     PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-RUN-TIME     PIC 9(8).
+
+       FD  SHARED-EXCEPTION-FILE.
+       COPY "exception-log.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
+       WORKING-STORAGE SECTION.
        01  NUM1 PIC 9(5)  VALUE  0.
        01  NUM2 PIC 9(5)  VALUE  0.
            88 NUM2-IS-ZERO   VALUE 0.
-       01  RESULT PIC 9(5)v9(3) VALUE 0.
+       01  RESULT PIC S9(5)v9(5) VALUE 0.
+       01  REM-VALUE PIC 9(5) VALUE 0.
+       01  RUN-MODE            PIC X VALUE "I".
+           88 BATCH-MODE       VALUE "B".
+           88 INTERACTIVE-MODE VALUE "I".
+       01  OPERATION-MODE      PIC X VALUE "D".
+           88 OP-DIVIDE        VALUE "D".
+           88 OP-ADD           VALUE "A".
+           88 OP-SUBTRACT      VALUE "S".
+           88 OP-MULTIPLY      VALUE "M".
+           88 OP-PERCENT       VALUE "P".
+       01  WS-EOF-SW           PIC X VALUE "N".
+           88 END-OF-TRANS     VALUE "Y".
+       01  WS-NUM-IN           PIC X(5).
+       01  WS-DVT-EOF-SW       PIC X VALUE "N".
+           88 END-OF-DVT       VALUE "Y".
+       01  WS-DVT-FOUND-SW     PIC X VALUE "N".
+           88 DVT-CODE-FOUND   VALUE "Y".
+       01  WS-EXCEPTION-COUNT  PIC 9(7) VALUE 0.
+       01  WS-PRN-EXCEPT-COUNT PIC ZZZ,ZZ9.
+       01  WS-RUN-COUNT        PIC 9(7) VALUE 0.
+       01  WS-HASH-TOTAL       PIC 9(9) VALUE 0.
+       01  WS-RESULT-TOTAL     PIC S9(9)V9(5) VALUE 0.
+       01  WS-PRN-COUNT        PIC ZZZ,ZZ9.
+       01  WS-PRN-HASH         PIC ZZZ,ZZZ,ZZ9.
+       01  WS-PRN-RESULT-TOTAL PIC -ZZZ,ZZZ,ZZ9.99999.
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUN-STATUS     PIC X(8) VALUE "OK".
+       01  WS-AUDIT-FSTATUS   PIC XX VALUE "00".
+       01  WS-EXCEPT-FSTATUS  PIC XX VALUE "00".
+       01  WS-EXC-FSTATUS     PIC XX VALUE "00".
+       01  WS-RUNH-FSTATUS    PIC XX VALUE "00".
+       01  WS-EXC-REASON      PIC X(20) VALUE "ZERO DIVISOR".
+       01  WS-TRIM-LEN        PIC 99 VALUE 0.
+       01  WS-NUM1-OK-SW      PIC X VALUE "N".
+           88 NUM1-INPUT-OK      VALUE "Y".
+       01  WS-NUM2-OK-SW      PIC X VALUE "N".
+           88 NUM2-INPUT-OK      VALUE "Y".
+       01  WS-BATCH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-SW        PIC X VALUE "N".
+           88 BATCH-RUN          VALUE "Y".
+
        PROCEDURE DIVISION.
        000-BEGIN.
-           PERFORM 001-USER-DIV THRU 001-EXIT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           PERFORM 011-CHECK-BATCH-MODE THRU 011-EXIT
+           IF BATCH-RUN
+              MOVE "B" TO RUN-MODE
+              DISPLAY "Unattended run - defaulting to batch mode "
+                 "from transaction file"
+           ELSE
+              DISPLAY "Run in batch mode from transaction file? (Y/N): "
+                 WITH NO ADVANCING
+              ACCEPT RUN-MODE
+              IF RUN-MODE = "Y" OR RUN-MODE = "y"
+                 MOVE "B" TO RUN-MODE
+              ELSE
+                 MOVE "I" TO RUN-MODE
+              END-IF
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FSTATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPT-FSTATUS = "35"
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           IF BATCH-MODE
+              PERFORM 003-BATCH-USER-DIV THRU 003-EXIT
+           ELSE
+              PERFORM 001-USER-DIV THRU 001-EXIT
+           END-IF
+
+           IF INTERACTIVE-MODE AND WS-EXCEPTION-COUNT > 0
+              MOVE WS-EXCEPTION-COUNT TO WS-PRN-EXCEPT-COUNT
+              DISPLAY "Rejected transactions this run: "
+                 WS-PRN-EXCEPT-COUNT
+           END-IF
+
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM 009-RECORD-RUN-HISTORY THRU 009-EXIT
            GOBACK
        .
 
        001-USER-DIV.
-           DISPLAY "Please input NUM1 :"WITH NO ADVANCING
-           ACCEPT NUM1
-           DISPLAY "Please input NUM1 :"WITH NO ADVANCING
-           ACCEPT NUM2
-           IF NUM2-IS-ZERO THEN
+           PERFORM 004-INPUT-NUM1 THRU 004-EXIT
+           PERFORM 010-INPUT-OPERATION THRU 010-EXIT
+           PERFORM 005-INPUT-NUM2 THRU 005-EXIT
+           IF (OP-DIVIDE OR OP-PERCENT) AND NUM2-IS-ZERO THEN
               DISPLAY "Error: NUM2 is zero."
+              MOVE "ZERO DIVISOR" TO WS-EXC-REASON
+              PERFORM 008-WRITE-EXCEPTION THRU 008-EXIT
               GO TO 001-EXIT
            END-IF
-           COMPUTE RESULT = NUM1/NUM2
-           DISPLAY "Result is " RESULT
+           EVALUATE TRUE
+              WHEN OP-ADD
+                 COMPUTE RESULT = NUM1 + NUM2
+                    ON SIZE ERROR
+                       DISPLAY "Error: sum exceeds RESULT capacity."
+                       MOVE "RESULT OVERFLOW" TO WS-EXC-REASON
+                       PERFORM 008-WRITE-EXCEPTION THRU 008-EXIT
+                       GO TO 001-EXIT
+                 END-COMPUTE
+                 DISPLAY "Result is " RESULT
+              WHEN OP-SUBTRACT
+                 COMPUTE RESULT = NUM1 - NUM2
+                 DISPLAY "Result is " RESULT
+              WHEN OP-MULTIPLY
+                 COMPUTE RESULT = NUM1 * NUM2
+                    ON SIZE ERROR
+                       DISPLAY "Error: product exceeds RESULT capacity."
+                       MOVE "RESULT OVERFLOW" TO WS-EXC-REASON
+                       PERFORM 008-WRITE-EXCEPTION THRU 008-EXIT
+                       GO TO 001-EXIT
+                 END-COMPUTE
+                 DISPLAY "Result is " RESULT
+              WHEN OP-PERCENT
+                 COMPUTE RESULT ROUNDED = (NUM1 / NUM2) * 100
+                    ON SIZE ERROR
+                       DISPLAY "Error: percentage exceeds RESULT "
+                          "capacity."
+                       MOVE "RESULT OVERFLOW" TO WS-EXC-REASON
+                       PERFORM 008-WRITE-EXCEPTION THRU 008-EXIT
+                       GO TO 001-EXIT
+                 END-COMPUTE
+                 DISPLAY "Result is " RESULT "%"
+              WHEN OTHER
+                 COMPUTE RESULT ROUNDED = NUM1/NUM2
+                 COMPUTE REM-VALUE = FUNCTION MOD(NUM1, NUM2)
+                 DISPLAY "Result is " RESULT "   Remainder is "
+                    REM-VALUE
+           END-EVALUATE
+           PERFORM 002-WRITE-AUDIT THRU 002-EXIT
        .
        001-USER-DISPLAY-END.
            DISPLAY "END OF USER-DIV".
        001-EXIT.
            EXIT.
+
+       002-WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-REC
+           MOVE NUM1 TO AUD-NUM1
+           MOVE NUM2 TO AUD-NUM2
+           MOVE RESULT TO AUD-RESULT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-RUN-TIME
+           WRITE AUDIT-REC
+       .
+       002-EXIT.
+           EXIT.
+
+       004-INPUT-NUM1.
+           MOVE "N" TO WS-NUM1-OK-SW
+           PERFORM UNTIL NUM1-INPUT-OK
+              DISPLAY "Please input NUM1 :" WITH NO ADVANCING
+              MOVE SPACES TO WS-NUM-IN
+              ACCEPT WS-NUM-IN
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUM-IN))
+                 TO WS-TRIM-LEN
+              IF WS-TRIM-LEN > 0
+                    AND WS-NUM-IN(1:WS-TRIM-LEN) IS NUMERIC
+                 MOVE WS-NUM-IN(1:WS-TRIM-LEN) TO NUM1
+                 MOVE "Y" TO WS-NUM1-OK-SW
+              ELSE
+                 DISPLAY "Please input a numeric NUM1"
+              END-IF
+           END-PERFORM
+       .
+       004-EXIT.
+           EXIT.
+
+       005-INPUT-NUM2.
+           MOVE "N" TO WS-NUM2-OK-SW
+           MOVE "N" TO WS-DVT-FOUND-SW
+           PERFORM UNTIL NUM2-INPUT-OK OR DVT-CODE-FOUND
+              DISPLAY "Please input NUM2, or a divisor code: "
+                 WITH NO ADVANCING
+              MOVE SPACES TO WS-NUM-IN
+              ACCEPT WS-NUM-IN
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUM-IN))
+                 TO WS-TRIM-LEN
+              IF WS-TRIM-LEN > 0
+                    AND WS-NUM-IN(1:WS-TRIM-LEN) IS NUMERIC
+                 MOVE WS-NUM-IN(1:WS-TRIM-LEN) TO NUM2
+                 MOVE "Y" TO WS-NUM2-OK-SW
+              ELSE
+                 PERFORM 007-LOOKUP-DIVISOR THRU 007-EXIT
+                 IF NOT DVT-CODE-FOUND
+                    DISPLAY "Please input a numeric NUM2 or known code"
+                 END-IF
+              END-IF
+           END-PERFORM
+       .
+       005-EXIT.
+           EXIT.
+
+       007-LOOKUP-DIVISOR.
+           MOVE "N" TO WS-DVT-EOF-SW
+           OPEN INPUT DIVISOR-TABLE
+           PERFORM UNTIL END-OF-DVT OR DVT-CODE-FOUND
+              READ DIVISOR-TABLE
+                 AT END MOVE "Y" TO WS-DVT-EOF-SW
+                 NOT AT END
+                    IF DVT-CODE = WS-NUM-IN(1:3)
+                       MOVE DVT-DIVISOR TO NUM2
+                       MOVE "Y" TO WS-DVT-FOUND-SW
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE DIVISOR-TABLE
+       .
+       007-EXIT.
+           EXIT.
+
+       008-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE NUM1 TO EXC-NUM1
+           MOVE NUM2 TO EXC-NUM2
+           MOVE WS-EXC-REASON TO EXC-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO EXC-RUN-TIME
+           WRITE EXCEPTION-REC
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           OPEN EXTEND SHARED-EXCEPTION-FILE
+           IF WS-EXC-FSTATUS = "35"
+              OPEN OUTPUT SHARED-EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO SHARED-EXC-REC
+           MOVE "USER-DIV" TO SHX-PROGRAM
+           MOVE NUM2 TO SHX-REJECTED-VAL
+           MOVE WS-EXC-REASON TO SHX-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SHX-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO SHX-RUN-TIME
+           WRITE SHARED-EXC-REC
+           CLOSE SHARED-EXCEPTION-FILE
+           MOVE "REJECTED" TO WS-RUN-STATUS
+           MOVE 4 TO RETURN-CODE
+       .
+       008-EXIT.
+           EXIT.
+
+       010-INPUT-OPERATION.
+           DISPLAY "Operation: (A)dd (S)ubtract (M)ultiply (D)ivide "
+              "(P)ercentage, default D: " WITH NO ADVANCING
+           ACCEPT OPERATION-MODE
+           IF OPERATION-MODE NOT = "A" AND OPERATION-MODE NOT = "a"
+              AND OPERATION-MODE NOT = "S" AND OPERATION-MODE NOT = "s"
+              AND OPERATION-MODE NOT = "M" AND OPERATION-MODE NOT = "m"
+              AND OPERATION-MODE NOT = "P" AND OPERATION-MODE NOT = "p"
+              MOVE "D" TO OPERATION-MODE
+           ELSE
+              IF OPERATION-MODE = "a" MOVE "A" TO OPERATION-MODE END-IF
+              IF OPERATION-MODE = "s" MOVE "S" TO OPERATION-MODE END-IF
+              IF OPERATION-MODE = "m" MOVE "M" TO OPERATION-MODE END-IF
+              IF OPERATION-MODE = "p" MOVE "P" TO OPERATION-MODE END-IF
+           END-IF
+       .
+       010-EXIT.
+           EXIT.
+
+       009-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "USER-DIV" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE WS-RUN-STATUS TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       009-EXIT.
+           EXIT.
+
+       003-BATCH-USER-DIV.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT OUT-FILE
+           PERFORM UNTIL END-OF-TRANS
+              READ TRANS-FILE
+                 AT END MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    MOVE TR-NUM1 TO NUM1
+                    MOVE TR-NUM2 TO NUM2
+                    IF NUM2-IS-ZERO
+                       DISPLAY "Error: NUM2 is zero for NUM1=" NUM1
+                       PERFORM 008-WRITE-EXCEPTION THRU 008-EXIT
+                    ELSE
+                       COMPUTE RESULT ROUNDED = NUM1 / NUM2
+                       COMPUTE REM-VALUE = FUNCTION MOD(NUM1, NUM2)
+                       MOVE NUM1 TO OUT-NUM1
+                       MOVE NUM2 TO OUT-NUM2
+                       MOVE RESULT TO OUT-RESULT
+                       MOVE REM-VALUE TO OUT-REMAINDER
+                       WRITE OUT-REC
+                       PERFORM 002-WRITE-AUDIT THRU 002-EXIT
+                       ADD 1 TO WS-RUN-COUNT
+                       ADD NUM1 NUM2 TO WS-HASH-TOTAL
+                       ADD RESULT TO WS-RESULT-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           CLOSE OUT-FILE
+           PERFORM 006-BALANCING-REPORT THRU 006-EXIT
+       .
+       003-EXIT.
+           EXIT.
+
+       006-BALANCING-REPORT.
+           MOVE WS-RUN-COUNT TO WS-PRN-COUNT
+           MOVE WS-HASH-TOTAL TO WS-PRN-HASH
+           MOVE WS-RESULT-TOTAL TO WS-PRN-RESULT-TOTAL
+           DISPLAY "==============================================="
+           DISPLAY "          USER-DIV BATCH BALANCING REPORT"
+           DISPLAY "==============================================="
+           DISPLAY "Divisions performed . . . . . : " WS-PRN-COUNT
+           DISPLAY "Hash total (NUM1 + NUM2) . . . : " WS-PRN-HASH
+           DISPLAY "Sum of RESULT  . . . . . . . . : "
+              WS-PRN-RESULT-TOTAL
+           MOVE WS-EXCEPTION-COUNT TO WS-PRN-EXCEPT-COUNT
+           DISPLAY "Rejected transactions  . . . . : "
+              WS-PRN-EXCEPT-COUNT
+           DISPLAY "==============================================="
+       .
+       006-EXIT.
+           EXIT.
+
+       011-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       011-EXIT.
+           EXIT.
