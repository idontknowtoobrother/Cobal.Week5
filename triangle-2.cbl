@@ -2,36 +2,276 @@
        PROGRAM-ID. TRIANGLE-2.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "triangle2-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-CARD-FILE ASSIGN TO "triangle2-parm.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARM-FSTATUS.
+           SELECT SHARED-EXCEPTION-FILE ASSIGN TO
+              "shared-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXC-FSTATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT WIDTH-CTL-FILE ASSIGN TO "bannerwidth-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WIDTH-FSTATUS.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  PARM-CARD-FILE.
+       COPY "parm-card.cpy".
+
+       FD  SHARED-EXCEPTION-FILE.
+       COPY "exception-log.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  WIDTH-CTL-FILE.
+       COPY "width-ctl.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
        WORKING-STORAGE SECTION.
-       01  SCR-LINE       PIC X(80) VALUE SPACES.
+       01  SCR-LINE       PIC X(132) VALUE SPACES.
        01  STAR-NUM       PIC 9(3) VALUE ZEROS.
-           88 VALID-STAR-NUM VALUE 1 THRU 80.
+           88 VALID-STAR-NUM VALUE 1 THRU 132.
        01  INDEX-NUM1      PIC 9(3) VALUE ZEROS.
        01  INDEX-NUM2      PIC 9(3) VALUE ZEROS.
+       01  SHAPE-MODE      PIC X VALUE "S".
+           88 SOLID-SHAPE     VALUE "S".
+           88 HOLLOW-SHAPE    VALUE "H".
+       01  RULER-LINE      PIC X(132) VALUE SPACES.
+       01  RULER-COL       PIC 9(3) VALUE ZEROS.
+       01  RULER-NUM-DISP  PIC 999.
+       01  WS-PARM-FSTATUS     PIC XX VALUE "00".
+       01  WS-PARM-STAR-SW     PIC X VALUE "N".
+           88 PARM-STAR-FOUND     VALUE "Y".
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUN-STATUS     PIC X(8) VALUE "OK".
+       01  WS-WIDTH-FSTATUS  PIC XX VALUE "00".
+       01  WS-MAX-STAR-NUM   PIC 9(3) VALUE 132.
+       01  WS-EXC-FSTATUS    PIC XX VALUE "00".
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
 
        PROCEDURE DIVISION.
        000-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "TRIANGLE-2 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 007-READ-WIDTH-CTL THRU 007-EXIT
+           PERFORM 008-CHECK-BATCH-MODE THRU 008-EXIT
+           PERFORM 004-READ-PARM-CARD THRU 004-EXIT
            PERFORM 001-INPUT-STAR-NUM THRU 001-EXIT
+           PERFORM 002-INPUT-SHAPE-MODE THRU 002-EXIT
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 003-PRINT-RULER THRU 003-EXIT
            PERFORM VARYING INDEX-NUM1 FROM 1 BY 1
               UNTIL INDEX-NUM1 > STAR-NUM
               COMPUTE INDEX-NUM2 = STAR-NUM - INDEX-NUM1 + 1
-              MOVE ALL "*" TO SCR-LINE(INDEX-NUM2:INDEX-NUM1)
-              DISPLAY SCR-LINE
-           END-PERFORM        
+              MOVE ALL SPACES TO SCR-LINE
+              IF SOLID-SHAPE
+                 MOVE ALL "*" TO SCR-LINE(INDEX-NUM2:INDEX-NUM1)
+              ELSE
+                 MOVE "*" TO SCR-LINE(INDEX-NUM2:1)
+                 MOVE "*" TO SCR-LINE(INDEX-NUM2 + INDEX-NUM1 - 1:1)
+                 IF INDEX-NUM1 = STAR-NUM
+                    MOVE ALL "*" TO SCR-LINE(INDEX-NUM2:INDEX-NUM1)
+                 END-IF
+              END-IF
+              MOVE " " TO PRN-CARRIAGE-CTL
+              MOVE SCR-LINE TO PRN-TEXT
+              WRITE PRINT-REC
+           END-PERFORM
+           CLOSE PRINT-FILE
+           PERFORM 006-RECORD-RUN-HISTORY THRU 006-EXIT
            GOBACK
        .
 
        001-INPUT-STAR-NUM.
-           PERFORM UNTIL VALID-STAR-NUM
-              DISPLAY "Please input star number: " WITH NO ADVANCING
-              ACCEPT STAR-NUM
-              IF STAR-NUM = 0 DISPLAY "Please input star number in posit
-      -        "ive number"
+           IF PARM-STAR-FOUND
+              DISPLAY "Star number taken from parameter card: " STAR-NUM
+           ELSE
+              IF BATCH-RUN
+                 MOVE 10 TO STAR-NUM
+                 DISPLAY "Star number defaulted for unattended run: "
+                    STAR-NUM
+              ELSE
+                 PERFORM UNTIL VALID-STAR-NUM
+                    AND STAR-NUM NOT > WS-MAX-STAR-NUM
+                    DISPLAY "Please input star number (max "
+                       WS-MAX-STAR-NUM "): " WITH NO ADVANCING
+                    ACCEPT STAR-NUM
+                    IF STAR-NUM = 0 OR STAR-NUM > WS-MAX-STAR-NUM
+                       DISPLAY "Please input star number between 1 and "
+                          WS-MAX-STAR-NUM
+                       PERFORM 005-LOG-EXCEPTION THRU 005-EXIT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-IF
+       .
+
+       001-EXIT.
+           EXIT
+       .
+
+       002-INPUT-SHAPE-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid or Hollow pyramid? (S/H, default S): "
+                 WITH NO ADVANCING
+              ACCEPT SHAPE-MODE
+              IF SHAPE-MODE NOT = "H" AND SHAPE-MODE NOT = "h"
+                 MOVE "S" TO SHAPE-MODE
+              ELSE
+                 MOVE "H" TO SHAPE-MODE
+              END-IF
+           END-IF
+       .
+       002-EXIT.
+           EXIT
+       .
+
+       003-PRINT-RULER.
+           MOVE ALL SPACES TO RULER-LINE
+           PERFORM VARYING RULER-COL FROM 1 BY 1
+              UNTIL RULER-COL > STAR-NUM
+              IF RULER-COL = 1
+                 MOVE "1" TO RULER-LINE(RULER-COL:1)
+              ELSE
+                 IF FUNCTION MOD(RULER-COL, 10) = 0
+                    MOVE RULER-COL TO RULER-NUM-DISP
+                    IF RULER-COL >= 100
+                       MOVE RULER-NUM-DISP
+                          TO RULER-LINE(RULER-COL - 2:3)
+                    ELSE
+                       MOVE RULER-NUM-DISP(2:2)
+                          TO RULER-LINE(RULER-COL - 1:2)
+                    END-IF
+                 ELSE
+                    IF FUNCTION MOD(RULER-COL, 5) = 0
+                       MOVE "5" TO RULER-LINE(RULER-COL:1)
+                    ELSE
+                       MOVE "." TO RULER-LINE(RULER-COL:1)
+                    END-IF
+                 END-IF
+              END-IF
            END-PERFORM
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE RULER-LINE TO PRN-TEXT
+           WRITE PRINT-REC
+       .
+       003-EXIT.
+           EXIT
+       .
 
+       004-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-FSTATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF PARM-STAR-NUM > 0
+                       AND PARM-STAR-NUM NOT > WS-MAX-STAR-NUM
+                       MOVE PARM-STAR-NUM TO STAR-NUM
+                       MOVE "Y" TO WS-PARM-STAR-SW
+                    END-IF
+              END-READ
+              CLOSE PARM-CARD-FILE
+           END-IF
+       .
+       004-EXIT.
+           EXIT
        .
 
-       001-EXIT.
+       005-LOG-EXCEPTION.
+           OPEN EXTEND SHARED-EXCEPTION-FILE
+           IF WS-EXC-FSTATUS = "35"
+              OPEN OUTPUT SHARED-EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO SHARED-EXC-REC
+           MOVE "TRIANGLE-2" TO SHX-PROGRAM
+           MOVE "0" TO SHX-REJECTED-VAL
+           MOVE "NON-POSITIVE STAR NUMBER" TO SHX-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SHX-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO SHX-RUN-TIME
+           WRITE SHARED-EXC-REC
+           CLOSE SHARED-EXCEPTION-FILE
+           MOVE "REJECTED" TO WS-RUN-STATUS
+           MOVE 4 TO RETURN-CODE
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "TRIANGLE-2" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE WS-RUN-STATUS TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       006-EXIT.
            EXIT
-       .
\ No newline at end of file
+       .
+
+       007-READ-WIDTH-CTL.
+           OPEN INPUT WIDTH-CTL-FILE
+           IF WS-WIDTH-FSTATUS = "00"
+              READ WIDTH-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF WCT-MAX-STAR-NUM > 0
+                       MOVE WCT-MAX-STAR-NUM TO WS-MAX-STAR-NUM
+                    END-IF
+              END-READ
+              CLOSE WIDTH-CTL-FILE
+           END-IF
+       .
+       007-EXIT.
+           EXIT
+       .
+
+       008-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       008-EXIT.
+           EXIT
+       .
