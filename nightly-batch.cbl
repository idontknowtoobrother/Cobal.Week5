@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+       AUTHOR. JAKKRIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-BATCH-FSTATUS    PIC XX VALUE "00".
+       01  WS-STEP-COUNT       PIC 9 VALUE 9.
+       01  STEP-TABLE.
+           05 STEP-ENTRY OCCURS 9 TIMES INDEXED BY STEP-IDX.
+              10 STEP-PROGRAM   PIC X(12).
+              10 STEP-DEPENDS   PIC 9.
+              10 STEP-STATUS    PIC X.
+                 88 STEP-PENDING   VALUE "P".
+                 88 STEP-OK        VALUE "R".
+                 88 STEP-FAILED    VALUE "F".
+                 88 STEP-SKIPPED   VALUE "S".
+       01  DEP-IDX              PIC 9.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM 001-INIT-STEP-TABLE THRU 001-EXIT
+           PERFORM 004-SET-BATCH-FLAG THRU 004-EXIT
+           PERFORM 002-RUN-STEPS THRU 002-EXIT
+           PERFORM 005-CLEAR-BATCH-FLAG THRU 005-EXIT
+           PERFORM 003-PRINT-RESULTS THRU 003-EXIT
+           GOBACK
+       .
+
+       001-INIT-STEP-TABLE.
+           MOVE "LISTING6-3" TO STEP-PROGRAM(1)
+           MOVE 0 TO STEP-DEPENDS(1)
+           MOVE "LIST6-4"    TO STEP-PROGRAM(2)
+           MOVE 0 TO STEP-DEPENDS(2)
+           MOVE "TRIANGLE-1" TO STEP-PROGRAM(3)
+           MOVE 0 TO STEP-DEPENDS(3)
+           MOVE "TRIANGLE-2" TO STEP-PROGRAM(4)
+           MOVE 3 TO STEP-DEPENDS(4)
+           MOVE "TRIANGLE-3" TO STEP-PROGRAM(5)
+           MOVE 3 TO STEP-DEPENDS(5)
+           MOVE "SQUARE-STAR" TO STEP-PROGRAM(6)
+           MOVE 0 TO STEP-DEPENDS(6)
+           MOVE "STAR-10-1"  TO STEP-PROGRAM(7)
+           MOVE 0 TO STEP-DEPENDS(7)
+           MOVE "STAR-100"   TO STEP-PROGRAM(8)
+           MOVE 7 TO STEP-DEPENDS(8)
+           MOVE "USER-DIV"   TO STEP-PROGRAM(9)
+           MOVE 0 TO STEP-DEPENDS(9)
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+              UNTIL STEP-IDX > WS-STEP-COUNT
+              MOVE "P" TO STEP-STATUS(STEP-IDX)
+           END-PERFORM
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       002-RUN-STEPS.
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+              UNTIL STEP-IDX > WS-STEP-COUNT
+              MOVE STEP-DEPENDS(STEP-IDX) TO DEP-IDX
+              IF DEP-IDX > 0
+                 AND (STEP-FAILED(DEP-IDX) OR STEP-SKIPPED(DEP-IDX))
+                 MOVE "S" TO STEP-STATUS(STEP-IDX)
+                 DISPLAY "Skipping " STEP-PROGRAM(STEP-IDX)
+                    " - depends on " STEP-PROGRAM(DEP-IDX)
+              ELSE
+                 DISPLAY "Running " STEP-PROGRAM(STEP-IDX) "..."
+                 MOVE 0 TO RETURN-CODE
+                 CALL STEP-PROGRAM(STEP-IDX)
+                 IF RETURN-CODE = 0
+                    MOVE "R" TO STEP-STATUS(STEP-IDX)
+                 ELSE
+                    MOVE "F" TO STEP-STATUS(STEP-IDX)
+                    DISPLAY STEP-PROGRAM(STEP-IDX)
+                       " ended with RETURN-CODE " RETURN-CODE
+                 END-IF
+              END-IF
+           END-PERFORM
+       .
+       002-EXIT.
+           EXIT
+       .
+
+       003-PRINT-RESULTS.
+           DISPLAY " "
+           DISPLAY "NIGHTLY BATCH RESULTS"
+           DISPLAY "------------------------------------"
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+              UNTIL STEP-IDX > WS-STEP-COUNT
+              DISPLAY STEP-PROGRAM(STEP-IDX) " : "
+                 STEP-STATUS(STEP-IDX)
+           END-PERFORM
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-SET-BATCH-FLAG.
+           OPEN OUTPUT BATCH-FLAG-FILE
+           MOVE "Y" TO BATCH-FLAG-STATUS
+           WRITE BATCH-FLAG-REC
+           CLOSE BATCH-FLAG-FILE
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-CLEAR-BATCH-FLAG.
+           OPEN OUTPUT BATCH-FLAG-FILE
+           MOVE "N" TO BATCH-FLAG-STATUS
+           WRITE BATCH-FLAG-REC
+           CLOSE BATCH-FLAG-FILE
+       .
+       005-EXIT.
+           EXIT
+       .
