@@ -2,36 +2,345 @@
        PROGRAM-ID. SQUARE-STAR.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "squarestar-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-CARD-FILE ASSIGN TO "squarestar-parm.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARM-FSTATUS.
+           SELECT SHARED-EXCEPTION-FILE ASSIGN TO
+              "shared-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXC-FSTATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT WIDTH-CTL-FILE ASSIGN TO "bannerwidth-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WIDTH-FSTATUS.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  PARM-CARD-FILE.
+       COPY "parm-card.cpy".
+
+       FD  SHARED-EXCEPTION-FILE.
+       COPY "exception-log.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  WIDTH-CTL-FILE.
+       COPY "width-ctl.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
        WORKING-STORAGE SECTION.
-       01  SCR-LINE       PIC X(80) VALUE SPACES.
-       01  STAR-NUM       PIC 9(3) VALUE ZEROS.
+       01  SCR-LINE       PIC X(132) VALUE SPACES.
+       01  WIDTH-NUM      PIC 9(3) VALUE ZEROS.
+       01  HEIGHT-NUM     PIC 9(3) VALUE ZEROS.
+       01  ROW-NUM        PIC 9(3) VALUE ZEROS.
+       01  COL-NUM        PIC 9(3) VALUE ZEROS.
+       01  SHAPE-MODE     PIC X VALUE "S".
+           88 SOLID-SHAPE    VALUE "S".
+           88 HOLLOW-SHAPE   VALUE "H".
+           88 GRID-SHAPE     VALUE "G".
+       01  BORDER-CHAR    PIC X VALUE "*".
+       01  GRID-PATTERN   PIC X VALUE "S".
+           88 SOLID-GRID     VALUE "S".
+           88 CHECKER-GRID   VALUE "C".
+       01  STAR-COUNT     PIC 9(7) VALUE ZEROS.
+       01  WS-PARM-FSTATUS   PIC XX VALUE "00".
+       01  WS-PARM-WIDTH-SW  PIC X VALUE "N".
+           88 PARM-WIDTH-FOUND  VALUE "Y".
+       01  WS-PARM-HEIGHT-SW PIC X VALUE "N".
+           88 PARM-HEIGHT-FOUND VALUE "Y".
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUN-STATUS     PIC X(8) VALUE "OK".
+       01  WS-EXC-FSTATUS    PIC XX VALUE "00".
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-WIDTH-FSTATUS  PIC XX VALUE "00".
+       01  WS-MAX-STAR-NUM   PIC 9(3) VALUE 132.
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
 
        PROCEDURE DIVISION.
        000-BEGIN.
-           PERFORM 002-INPUT-STAR-NUM THRU 002-EXIT 
-           PERFORM 001-PRINT-STAR-LINE THRU 001-EXIT STAR-NUM TIMES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "SQUARE-STAR RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 011-READ-WIDTH-CTL THRU 011-EXIT
+           PERFORM 012-CHECK-BATCH-MODE THRU 012-EXIT
+           PERFORM 006-READ-PARM-CARD THRU 006-EXIT
+           PERFORM 002-INPUT-WIDTH THRU 002-EXIT
+           PERFORM 004-INPUT-HEIGHT THRU 004-EXIT
+           PERFORM 003-INPUT-SHAPE-MODE THRU 003-EXIT
+           IF HOLLOW-SHAPE
+              PERFORM 005-INPUT-BORDER-CHAR THRU 005-EXIT
+           END-IF
+           IF GRID-SHAPE
+              PERFORM 010-INPUT-GRID-PATTERN THRU 010-EXIT
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 001-PRINT-STAR-LINE THRU 001-EXIT
+              VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > HEIGHT-NUM
+           CLOSE PRINT-FILE
+           IF GRID-SHAPE
+              DISPLAY "Total stars printed: " STAR-COUNT
+           END-IF
+           PERFORM 008-RECORD-RUN-HISTORY THRU 008-EXIT
            GOBACK
        .
 
        001-PRINT-STAR-LINE.
-           MOVE ALL "*" TO SCR-LINE(1:STAR-NUM)
-           DISPLAY SCR-LINE
+           MOVE ALL SPACES TO SCR-LINE
+           EVALUATE TRUE
+              WHEN SOLID-SHAPE
+                 MOVE ALL "*" TO SCR-LINE(1:WIDTH-NUM)
+              WHEN GRID-SHAPE
+                 PERFORM 009-PRINT-GRID-ROW THRU 009-EXIT
+              WHEN OTHER
+                 IF ROW-NUM = 1 OR ROW-NUM = HEIGHT-NUM
+                    PERFORM VARYING COL-NUM FROM 1 BY 1
+                       UNTIL COL-NUM > WIDTH-NUM
+                       MOVE BORDER-CHAR TO SCR-LINE(COL-NUM:1)
+                    END-PERFORM
+                 ELSE
+                    MOVE BORDER-CHAR TO SCR-LINE(1:1)
+                    MOVE BORDER-CHAR TO SCR-LINE(WIDTH-NUM:1)
+                 END-IF
+           END-EVALUATE
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE SCR-LINE TO PRN-TEXT
+           WRITE PRINT-REC
        .
        001-EXIT.
            EXIT
        .
 
-       002-INPUT-STAR-NUM.
-           PERFORM UNTIL STAR-NUM > 0
-              DISPLAY "Please input star number: " WITH NO ADVANCING
-              ACCEPT STAR-NUM
-              IF STAR-NUM = 0 DISPLAY "Please input star number in posit
-      -        "ive number"
+       009-PRINT-GRID-ROW.
+           PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > WIDTH-NUM
+              IF SOLID-GRID OR FUNCTION MOD(ROW-NUM + COL-NUM, 2) = 0
+                 MOVE "*" TO SCR-LINE(COL-NUM:1)
+                 ADD 1 TO STAR-COUNT
+              END-IF
            END-PERFORM
+       .
+       009-EXIT.
+           EXIT
+       .
 
+       002-INPUT-WIDTH.
+           IF PARM-WIDTH-FOUND
+              DISPLAY "Width taken from parameter card: " WIDTH-NUM
+           ELSE
+              IF BATCH-RUN
+                 MOVE 10 TO WIDTH-NUM
+                 DISPLAY "Width defaulted for unattended run: "
+                    WIDTH-NUM
+              ELSE
+                 PERFORM UNTIL WIDTH-NUM > 0
+                    AND WIDTH-NUM NOT > WS-MAX-STAR-NUM
+                    DISPLAY "Please input width (star number, max "
+                       WS-MAX-STAR-NUM "): " WITH NO ADVANCING
+                    ACCEPT WIDTH-NUM
+                    IF WIDTH-NUM = 0 OR WIDTH-NUM > WS-MAX-STAR-NUM
+                       DISPLAY "Please input width between 1 and "
+                          WS-MAX-STAR-NUM
+                       PERFORM 007-LOG-EXCEPTION THRU 007-EXIT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-IF
        .
 
        002-EXIT.
            EXIT
-       .
\ No newline at end of file
+       .
+
+       003-INPUT-SHAPE-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid, Hollow or Grid rectangle? (S/H/G, "
+                 "default S): " WITH NO ADVANCING
+              ACCEPT SHAPE-MODE
+              EVALUATE TRUE
+                 WHEN SHAPE-MODE = "H" OR SHAPE-MODE = "h"
+                    MOVE "H" TO SHAPE-MODE
+                 WHEN SHAPE-MODE = "G" OR SHAPE-MODE = "g"
+                    MOVE "G" TO SHAPE-MODE
+                 WHEN OTHER
+                    MOVE "S" TO SHAPE-MODE
+              END-EVALUATE
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       010-INPUT-GRID-PATTERN.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid or Checkerboard grid pattern? (S/C, "
+                 "default S): " WITH NO ADVANCING
+              ACCEPT GRID-PATTERN
+              IF GRID-PATTERN NOT = "C" AND GRID-PATTERN NOT = "c"
+                 MOVE "S" TO GRID-PATTERN
+              ELSE
+                 MOVE "C" TO GRID-PATTERN
+              END-IF
+           END-IF
+       .
+       010-EXIT.
+           EXIT
+       .
+
+       004-INPUT-HEIGHT.
+           IF PARM-HEIGHT-FOUND
+              DISPLAY "Height taken from parameter card: " HEIGHT-NUM
+           ELSE
+              IF BATCH-RUN
+                 MOVE 10 TO HEIGHT-NUM
+                 DISPLAY "Height defaulted for unattended run: "
+                    HEIGHT-NUM
+              ELSE
+                 PERFORM UNTIL HEIGHT-NUM > 0
+                    AND HEIGHT-NUM NOT > WS-MAX-STAR-NUM
+                    DISPLAY "Please input height (number of lines, max "
+                       WS-MAX-STAR-NUM "): " WITH NO ADVANCING
+                    ACCEPT HEIGHT-NUM
+                    IF HEIGHT-NUM = 0 OR HEIGHT-NUM > WS-MAX-STAR-NUM
+                       DISPLAY "Please input height between 1 and "
+                          WS-MAX-STAR-NUM
+                       PERFORM 007-LOG-EXCEPTION THRU 007-EXIT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-IF
+       .
+
+       004-EXIT.
+           EXIT
+       .
+
+       005-INPUT-BORDER-CHAR.
+           IF NOT BATCH-RUN
+              DISPLAY "Border character (default *): " WITH NO ADVANCING
+              ACCEPT BORDER-CHAR
+              IF BORDER-CHAR = SPACE
+                 MOVE "*" TO BORDER-CHAR
+              END-IF
+           END-IF
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-FSTATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF PARM-STAR-NUM > 0
+                       AND PARM-STAR-NUM NOT > WS-MAX-STAR-NUM
+                       MOVE PARM-STAR-NUM TO WIDTH-NUM
+                       MOVE "Y" TO WS-PARM-WIDTH-SW
+                    END-IF
+                    IF PARM-HEIGHT > 0
+                       AND PARM-HEIGHT NOT > WS-MAX-STAR-NUM
+                       MOVE PARM-HEIGHT TO HEIGHT-NUM
+                       MOVE "Y" TO WS-PARM-HEIGHT-SW
+                    END-IF
+              END-READ
+              CLOSE PARM-CARD-FILE
+           END-IF
+       .
+       006-EXIT.
+           EXIT
+       .
+
+       007-LOG-EXCEPTION.
+           OPEN EXTEND SHARED-EXCEPTION-FILE
+           IF WS-EXC-FSTATUS = "35"
+              OPEN OUTPUT SHARED-EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO SHARED-EXC-REC
+           MOVE "SQUARE-STAR" TO SHX-PROGRAM
+           MOVE "0" TO SHX-REJECTED-VAL
+           MOVE "NON-POSITIVE DIMENSION" TO SHX-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SHX-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO SHX-RUN-TIME
+           WRITE SHARED-EXC-REC
+           CLOSE SHARED-EXCEPTION-FILE
+           MOVE "REJECTED" TO WS-RUN-STATUS
+           MOVE 4 TO RETURN-CODE
+       .
+       007-EXIT.
+           EXIT
+       .
+
+       008-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "SQUARE-STAR" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE WS-RUN-STATUS TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       008-EXIT.
+           EXIT
+       .
+
+       011-READ-WIDTH-CTL.
+           OPEN INPUT WIDTH-CTL-FILE
+           IF WS-WIDTH-FSTATUS = "00"
+              READ WIDTH-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF WCT-MAX-STAR-NUM > 0
+                       MOVE WCT-MAX-STAR-NUM TO WS-MAX-STAR-NUM
+                    END-IF
+              END-READ
+              CLOSE WIDTH-CTL-FILE
+           END-IF
+       .
+       011-EXIT.
+           EXIT
+       .
+
+       012-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       012-EXIT.
+           EXIT
+       .
