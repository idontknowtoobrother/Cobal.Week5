@@ -1,25 +1,200 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. STAR-10-1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STAR-100.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "star100-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-STATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT PRINT-FILE ASSIGN TO "star100-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  CONTROL-CARD.
+       01  CONTROL-REC.
+           05 CTL-ROWS         PIC 9(3).
+           05 CTL-COLS         PIC 9(3).
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS       PIC XX VALUE "00".
+       01  GRID-ROWS           PIC 9(3) VALUE 10.
+       01  GRID-COLS           PIC 9(3) VALUE 10.
+       01  ROW-NUM              PIC 9(3) VALUE ZEROS.
+       01  COL-NUM              PIC 9(3) VALUE ZEROS.
+       01  STAR-COUNT           PIC 9(7) VALUE ZEROS.
+       01  PATTERN-MODE         PIC X VALUE "S".
+           88 SOLID-PATTERN        VALUE "S".
+           88 CHECKER-PATTERN      VALUE "C".
+       01  RENDER-MODE          PIC X VALUE "G".
+           88 GRID-RENDER          VALUE "G".
+           88 BLOCK-RENDER         VALUE "B".
+       01  PRN-LINE             PIC X(132) VALUE SPACES.
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
+
        PROCEDURE DIVISION.
        000-BEGIN.
-           PERFORM 10 TIMES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "STAR-100 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 003-READ-CONTROL-CARD THRU 003-EXIT
+           PERFORM 007-CHECK-BATCH-MODE THRU 007-EXIT
+           PERFORM 006-INPUT-RENDER-MODE THRU 006-EXIT
+           IF GRID-RENDER
+              PERFORM 004-INPUT-PATTERN-MODE THRU 004-EXIT
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > GRID-ROWS
               PERFORM 001-PRINT-STAR-OUTLINE THRU 001-EXIT
            END-PERFORM
+           CLOSE PRINT-FILE
+           DISPLAY "Total stars printed: " STAR-COUNT
+           PERFORM 005-RECORD-RUN-HISTORY THRU 005-EXIT
            GOBACK
        .
 
-      
        001-PRINT-STAR-OUTLINE.
-           PERFORM 002-PRINT-ONE-STAR 10 TIMES
-           DISPLAY ""
+           MOVE ALL SPACES TO PRN-LINE
+           IF BLOCK-RENDER
+              MOVE ALL "*" TO PRN-LINE(1:GRID-COLS)
+              ADD GRID-COLS TO STAR-COUNT
+              DISPLAY PRN-LINE(1:GRID-COLS)
+           ELSE
+              PERFORM 002-PRINT-ONE-STAR THRU 002-EXIT
+                 VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > GRID-COLS
+              DISPLAY ""
+           END-IF
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE PRN-LINE TO PRN-TEXT
+           WRITE PRINT-REC
        .
        001-EXIT.
            EXIT
        .
 
        002-PRINT-ONE-STAR.
-           DISPLAY "*" WITH NO  ADVANCING
+           IF SOLID-PATTERN
+                 OR FUNCTION MOD(ROW-NUM + COL-NUM, 2) = 0
+              DISPLAY "*" WITH NO  ADVANCING
+              MOVE "*" TO PRN-LINE(COL-NUM:1)
+              ADD 1 TO STAR-COUNT
+           ELSE
+              DISPLAY " " WITH NO ADVANCING
+           END-IF
+       .
+       002-EXIT.
+           EXIT
        .
 
+       004-INPUT-PATTERN-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid or Checkerboard pattern? (S/C, default "
+                 "S): " WITH NO ADVANCING
+              ACCEPT PATTERN-MODE
+              IF PATTERN-MODE NOT = "C" AND PATTERN-MODE NOT = "c"
+                 MOVE "S" TO PATTERN-MODE
+              ELSE
+                 MOVE "C" TO PATTERN-MODE
+              END-IF
+           END-IF
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       006-INPUT-RENDER-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Discrete star Grid or solid Block rendering? "
+                 "(G/B, default G): " WITH NO ADVANCING
+              ACCEPT RENDER-MODE
+              IF RENDER-MODE NOT = "B" AND RENDER-MODE NOT = "b"
+                 MOVE "G" TO RENDER-MODE
+              ELSE
+                 MOVE "B" TO RENDER-MODE
+              END-IF
+           END-IF
+       .
+       006-EXIT.
+           EXIT
+       .
+
+       003-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTL-STATUS = "00"
+              READ CONTROL-CARD
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CTL-ROWS TO GRID-ROWS
+                    MOVE CTL-COLS TO GRID-COLS
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF
+           IF GRID-ROWS = 0 OR GRID-ROWS > 132 MOVE 10 TO GRID-ROWS
+           END-IF
+           IF GRID-COLS = 0 OR GRID-COLS > 132 MOVE 10 TO GRID-COLS
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       005-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "STAR-100" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE "OK" TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       007-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       007-EXIT.
+           EXIT
+       .
