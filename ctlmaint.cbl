@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMAINT.
+       AUTHOR. JAKKRIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTING-CTL-FILE ASSIGN TO "listing6-3-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LISTING-FSTATUS.
+           SELECT STAR100-CTL-FILE ASSIGN TO "star100-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STAR100-FSTATUS.
+           SELECT WIDTH-CTL-FILE ASSIGN TO "bannerwidth-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WIDTH-FSTATUS.
+           SELECT DIVISOR-TABLE ASSIGN TO "userdiv-divtbl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DVT-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LISTING-CTL-FILE.
+       01  LISTING-CTL-REC.
+           05 LCT-START         PIC 9(4).
+           05 LCT-STEP          PIC 9(4).
+           05 LCT-LIMIT         PIC 9(4).
+
+       FD  STAR100-CTL-FILE.
+       01  STAR100-CTL-REC.
+           05 SCT-ROWS          PIC 9(3).
+           05 SCT-COLS          PIC 9(3).
+
+       FD  WIDTH-CTL-FILE.
+       COPY "width-ctl.cpy".
+
+       FD  DIVISOR-TABLE.
+       01  DIVISOR-REC.
+           05 DVT-CODE          PIC X(3).
+           05 DVT-DIVISOR       PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LISTING-FSTATUS   PIC XX VALUE "00".
+       01  WS-STAR100-FSTATUS   PIC XX VALUE "00".
+       01  WS-WIDTH-FSTATUS     PIC XX VALUE "00".
+       01  WS-DVT-FSTATUS       PIC XX VALUE "00".
+       01  MENU-CHOICE          PIC 99 VALUE ZEROS.
+       01  WS-CONTINUE-SW       PIC X VALUE "Y".
+           88 CONTINUE-MENU        VALUE "Y".
+
+       01  WS-LISTING-START     PIC 9(4) VALUE 0.
+       01  WS-LISTING-STEP      PIC 9(4) VALUE 50.
+       01  WS-LISTING-LIMIT     PIC 9(4) VALUE 1000.
+
+       01  WS-STAR100-ROWS      PIC 9(3) VALUE 10.
+       01  WS-STAR100-COLS      PIC 9(3) VALUE 10.
+
+       01  WS-NEW-MAX-WIDTH     PIC 9(3) VALUE 132.
+
+       01  DVT-TABLE.
+           05 DVT-ENTRY OCCURS 50 TIMES INDEXED BY DVT-IDX.
+              10 DVT-TBL-CODE     PIC X(3).
+              10 DVT-TBL-DIVISOR  PIC 9(5).
+       01  WS-DVT-COUNT          PIC 9(3) VALUE ZEROS.
+       01  WS-DVT-EOF-SW         PIC X VALUE "N".
+           88 END-OF-DVT            VALUE "Y".
+       01  WS-DVT-FOUND-SW       PIC X VALUE "N".
+           88 DVT-CODE-FOUND        VALUE "Y".
+       01  WS-NEW-CODE           PIC X(3).
+       01  WS-NEW-DIVISOR        PIC 9(5).
+       01  WS-DVT-MATCH-IDX      PIC 9(3) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM UNTIL NOT CONTINUE-MENU
+              PERFORM 001-DISPLAY-MENU THRU 001-EXIT
+              PERFORM 002-DISPATCH THRU 002-EXIT
+           END-PERFORM
+           GOBACK
+       .
+
+       001-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "CONTROL VALUE MAINTENANCE"
+           DISPLAY " 1. LISTING6-3 sequence values (start/step/limit)"
+           DISPLAY " 2. STAR-100 grid size (rows/columns)"
+           DISPLAY " 3. Banner maximum star width (TRIANGLE-1/2/3)"
+           DISPLAY " 4. USER-DIV divisor code table"
+           DISPLAY " 0. Exit"
+           DISPLAY "Select option: " WITH NO ADVANCING
+           ACCEPT MENU-CHOICE
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       002-DISPATCH.
+           EVALUATE MENU-CHOICE
+              WHEN 1 PERFORM 003-MAINT-LISTING6-3 THRU 003-EXIT
+              WHEN 2 PERFORM 004-MAINT-STAR100 THRU 004-EXIT
+              WHEN 3 PERFORM 005-MAINT-BANNER-WIDTH THRU 005-EXIT
+              WHEN 4 PERFORM 006-MAINT-DIVISOR-TABLE THRU 006-EXIT
+              WHEN 0 MOVE "N" TO WS-CONTINUE-SW
+              WHEN OTHER
+                 DISPLAY "Invalid selection, please try again."
+           END-EVALUATE
+       .
+       002-EXIT.
+           EXIT
+       .
+
+       003-MAINT-LISTING6-3.
+           OPEN INPUT LISTING-CTL-FILE
+           IF WS-LISTING-FSTATUS = "00"
+              READ LISTING-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE LCT-START TO WS-LISTING-START
+                    MOVE LCT-STEP TO WS-LISTING-STEP
+                    MOVE LCT-LIMIT TO WS-LISTING-LIMIT
+              END-READ
+              CLOSE LISTING-CTL-FILE
+           END-IF
+           DISPLAY "Current start/step/limit: " WS-LISTING-START "/"
+              WS-LISTING-STEP "/" WS-LISTING-LIMIT
+           DISPLAY "Enter new start count: " WITH NO ADVANCING
+           ACCEPT WS-LISTING-START
+           DISPLAY "Enter new step count: " WITH NO ADVANCING
+           ACCEPT WS-LISTING-STEP
+           DISPLAY "Enter new limit (number of times): " WITH NO
+              ADVANCING
+           ACCEPT WS-LISTING-LIMIT
+           OPEN OUTPUT LISTING-CTL-FILE
+           MOVE WS-LISTING-START TO LCT-START
+           MOVE WS-LISTING-STEP TO LCT-STEP
+           MOVE WS-LISTING-LIMIT TO LCT-LIMIT
+           WRITE LISTING-CTL-REC
+           CLOSE LISTING-CTL-FILE
+           DISPLAY "LISTING6-3 control values updated."
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-MAINT-STAR100.
+           OPEN INPUT STAR100-CTL-FILE
+           IF WS-STAR100-FSTATUS = "00"
+              READ STAR100-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE SCT-ROWS TO WS-STAR100-ROWS
+                    MOVE SCT-COLS TO WS-STAR100-COLS
+              END-READ
+              CLOSE STAR100-CTL-FILE
+           END-IF
+           DISPLAY "Current rows/columns: " WS-STAR100-ROWS "/"
+              WS-STAR100-COLS
+           DISPLAY "Enter new row count (1-132): " WITH NO ADVANCING
+           ACCEPT WS-STAR100-ROWS
+           DISPLAY "Enter new column count (1-132): " WITH NO ADVANCING
+           ACCEPT WS-STAR100-COLS
+           IF WS-STAR100-ROWS = 0 OR WS-STAR100-ROWS > 132
+              OR WS-STAR100-COLS = 0 OR WS-STAR100-COLS > 132
+              DISPLAY "Values must be between 1 and 132, leaving "
+                 "unchanged."
+           ELSE
+              OPEN OUTPUT STAR100-CTL-FILE
+              MOVE WS-STAR100-ROWS TO SCT-ROWS
+              MOVE WS-STAR100-COLS TO SCT-COLS
+              WRITE STAR100-CTL-REC
+              CLOSE STAR100-CTL-FILE
+              DISPLAY "STAR-100 grid size updated."
+           END-IF
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-MAINT-BANNER-WIDTH.
+           OPEN INPUT WIDTH-CTL-FILE
+           IF WS-WIDTH-FSTATUS = "00"
+              READ WIDTH-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE WCT-MAX-STAR-NUM TO WS-NEW-MAX-WIDTH
+              END-READ
+              CLOSE WIDTH-CTL-FILE
+           END-IF
+           DISPLAY "Current banner maximum star width: "
+              WS-NEW-MAX-WIDTH
+           DISPLAY "Enter new maximum (1-132): " WITH NO ADVANCING
+           ACCEPT WS-NEW-MAX-WIDTH
+           IF WS-NEW-MAX-WIDTH = 0 OR WS-NEW-MAX-WIDTH > 132
+              DISPLAY "Value must be between 1 and 132, leaving "
+                 "unchanged."
+           ELSE
+              OPEN OUTPUT WIDTH-CTL-FILE
+              MOVE WS-NEW-MAX-WIDTH TO WCT-MAX-STAR-NUM
+              WRITE WIDTH-CTL-REC
+              CLOSE WIDTH-CTL-FILE
+              DISPLAY "Banner maximum star width updated."
+           END-IF
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-MAINT-DIVISOR-TABLE.
+           PERFORM 007-LOAD-DIVISOR-TABLE THRU 007-EXIT
+           DISPLAY "Current divisor codes:"
+           PERFORM VARYING DVT-IDX FROM 1 BY 1
+              UNTIL DVT-IDX > WS-DVT-COUNT
+              DISPLAY "  " DVT-TBL-CODE(DVT-IDX) " = "
+                 DVT-TBL-DIVISOR(DVT-IDX)
+           END-PERFORM
+           DISPLAY "Enter code to add/change (3 characters): "
+              WITH NO ADVANCING
+           ACCEPT WS-NEW-CODE
+           DISPLAY "Enter divisor for this code (0 to delete code): "
+              WITH NO ADVANCING
+           ACCEPT WS-NEW-DIVISOR
+           MOVE "N" TO WS-DVT-FOUND-SW
+           MOVE ZEROS TO WS-DVT-MATCH-IDX
+           PERFORM VARYING DVT-IDX FROM 1 BY 1
+              UNTIL DVT-IDX > WS-DVT-COUNT
+              IF DVT-TBL-CODE(DVT-IDX) = WS-NEW-CODE
+                 MOVE "Y" TO WS-DVT-FOUND-SW
+                 MOVE DVT-IDX TO WS-DVT-MATCH-IDX
+              END-IF
+           END-PERFORM
+           IF WS-NEW-DIVISOR = 0
+              IF DVT-CODE-FOUND
+                 PERFORM 008-DELETE-DIVISOR-ENTRY THRU 008-EXIT
+                 DISPLAY "Code " WS-NEW-CODE " removed."
+              ELSE
+                 DISPLAY "Code " WS-NEW-CODE " not found, nothing to "
+                    "delete."
+              END-IF
+           ELSE
+              IF DVT-CODE-FOUND
+                 MOVE WS-NEW-DIVISOR TO
+                    DVT-TBL-DIVISOR(WS-DVT-MATCH-IDX)
+                 DISPLAY "Code " WS-NEW-CODE " updated."
+              ELSE
+                 ADD 1 TO WS-DVT-COUNT
+                 MOVE WS-NEW-CODE TO DVT-TBL-CODE(WS-DVT-COUNT)
+                 MOVE WS-NEW-DIVISOR TO DVT-TBL-DIVISOR(WS-DVT-COUNT)
+                 DISPLAY "Code " WS-NEW-CODE " added."
+              END-IF
+           END-IF
+           PERFORM 009-SAVE-DIVISOR-TABLE THRU 009-EXIT
+       .
+       006-EXIT.
+           EXIT
+       .
+
+       007-LOAD-DIVISOR-TABLE.
+           MOVE ZEROS TO WS-DVT-COUNT
+           MOVE "N" TO WS-DVT-EOF-SW
+           OPEN INPUT DIVISOR-TABLE
+           IF WS-DVT-FSTATUS = "00"
+              PERFORM UNTIL END-OF-DVT
+                 READ DIVISOR-TABLE
+                    AT END MOVE "Y" TO WS-DVT-EOF-SW
+                    NOT AT END
+                       ADD 1 TO WS-DVT-COUNT
+                       MOVE DVT-CODE TO DVT-TBL-CODE(WS-DVT-COUNT)
+                       MOVE DVT-DIVISOR TO
+                          DVT-TBL-DIVISOR(WS-DVT-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE DIVISOR-TABLE
+           END-IF
+       .
+       007-EXIT.
+           EXIT
+       .
+
+       008-DELETE-DIVISOR-ENTRY.
+           PERFORM VARYING DVT-IDX FROM WS-DVT-MATCH-IDX BY 1
+              UNTIL DVT-IDX >= WS-DVT-COUNT
+              MOVE DVT-TBL-CODE(DVT-IDX + 1) TO DVT-TBL-CODE(DVT-IDX)
+              MOVE DVT-TBL-DIVISOR(DVT-IDX + 1)
+                 TO DVT-TBL-DIVISOR(DVT-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-DVT-COUNT
+       .
+       008-EXIT.
+           EXIT
+       .
+
+       009-SAVE-DIVISOR-TABLE.
+           OPEN OUTPUT DIVISOR-TABLE
+           PERFORM VARYING DVT-IDX FROM 1 BY 1
+              UNTIL DVT-IDX > WS-DVT-COUNT
+              MOVE DVT-TBL-CODE(DVT-IDX) TO DVT-CODE
+              MOVE DVT-TBL-DIVISOR(DVT-IDX) TO DVT-DIVISOR
+              WRITE DIVISOR-REC
+           END-PERFORM
+           CLOSE DIVISOR-TABLE
+       .
+       009-EXIT.
+           EXIT
+       .
