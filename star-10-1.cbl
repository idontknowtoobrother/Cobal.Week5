@@ -1,33 +1,219 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. STAR-10-1.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT PRINT-FILE ASSIGN TO "star10-1-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  PATTERN-MODE     PIC X VALUE "S".
+           88 SOLID-PATTERN    VALUE "S".
+           88 CHECKER-PATTERN  VALUE "C".
+       01  COL-NUM          PIC 9(3) VALUE ZEROS.
+       01  STAR-COUNT       PIC 9(5) VALUE ZEROS.
+       01  PRN-LINE         PIC X(132) VALUE SPACES.
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
+       01  WS-INLINE-START  PIC 9(8).
+       01  WS-INLINE-END    PIC 9(8).
+       01  WS-OUTLINE-START PIC 9(8).
+       01  WS-OUTLINE-END   PIC 9(8).
+       01  WS-INLINE-HUNDREDTHS  PIC S9(8).
+       01  WS-OUTLINE-HUNDREDTHS PIC S9(8).
+       01  WS-TIME-CLOCK    PIC 9(8).
+       01  WS-TIME-CLOCK-R REDEFINES WS-TIME-CLOCK.
+           05 WS-TIME-HH    PIC 99.
+           05 WS-TIME-MM    PIC 99.
+           05 WS-TIME-SS    PIC 99.
+           05 WS-TIME-HS    PIC 99.
+       01  WS-TIME-TOTAL    PIC S9(9).
+
        PROCEDURE DIVISION.
        000-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "STAR-10-1 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 008-CHECK-BATCH-MODE THRU 008-EXIT
+           PERFORM 004-INPUT-PATTERN-MODE THRU 004-EXIT
+           OPEN OUTPUT PRINT-FILE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-INLINE-START
            PERFORM 001-PRINT-STAR-INLINE THRU 001-EXIT
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-INLINE-END
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-OUTLINE-START
            PERFORM 002-PRINT-STAR-OUTLINE THRU 002-EXIT
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-OUTLINE-END
+           CLOSE PRINT-FILE
+           DISPLAY "Total stars printed: " STAR-COUNT
+           PERFORM 006-TIMING-COMPARISON THRU 006-EXIT
+           PERFORM 005-RECORD-RUN-HISTORY THRU 005-EXIT
            GOBACK
        .
 
        001-PRINT-STAR-INLINE.
-           PERFORM 10 TIMES
-              DISPLAY "*" WITH NO ADVANCING
+           MOVE ALL SPACES TO PRN-LINE
+           PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > 10
+              IF SOLID-PATTERN OR FUNCTION MOD(COL-NUM, 2) = 1
+                 DISPLAY "*" WITH NO ADVANCING
+                 MOVE "*" TO PRN-LINE(COL-NUM:1)
+                 ADD 1 TO STAR-COUNT
+              ELSE
+                 DISPLAY " " WITH NO ADVANCING
+              END-IF
            END-PERFORM
            DISPLAY ""
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE PRN-LINE TO PRN-TEXT
+           WRITE PRINT-REC
        .
        001-EXIT.
            EXIT
        .
 
        002-PRINT-STAR-OUTLINE.
-           PERFORM 003-PRINT-ONE-STAR 10 TIMES
+           MOVE ALL SPACES TO PRN-LINE
+           PERFORM 003-PRINT-ONE-STAR THRU 003-EXIT
+              VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > 10
            DISPLAY ""
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE PRN-LINE TO PRN-TEXT
+           WRITE PRINT-REC
        .
        002-EXIT.
            EXIT
        .
 
        003-PRINT-ONE-STAR.
-           DISPLAY "*" WITH NO  ADVANCING
+           IF SOLID-PATTERN OR FUNCTION MOD(COL-NUM, 2) = 1
+              DISPLAY "*" WITH NO  ADVANCING
+              MOVE "*" TO PRN-LINE(COL-NUM:1)
+              ADD 1 TO STAR-COUNT
+           ELSE
+              DISPLAY " " WITH NO ADVANCING
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-INPUT-PATTERN-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid or Checkerboard pattern? (S/C, default "
+                 "S): " WITH NO ADVANCING
+              ACCEPT PATTERN-MODE
+              IF PATTERN-MODE NOT = "C" AND PATTERN-MODE NOT = "c"
+                 MOVE "S" TO PATTERN-MODE
+              ELSE
+                 MOVE "C" TO PATTERN-MODE
+              END-IF
+           END-IF
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "STAR-10-1" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE "OK" TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-TIMING-COMPARISON.
+           MOVE WS-INLINE-START TO WS-TIME-CLOCK
+           PERFORM 007-HUNDREDTHS-OF-DAY THRU 007-EXIT
+           COMPUTE WS-INLINE-HUNDREDTHS = WS-TIME-TOTAL * -1
+           MOVE WS-INLINE-END TO WS-TIME-CLOCK
+           PERFORM 007-HUNDREDTHS-OF-DAY THRU 007-EXIT
+           ADD WS-TIME-TOTAL TO WS-INLINE-HUNDREDTHS
+
+           MOVE WS-OUTLINE-START TO WS-TIME-CLOCK
+           PERFORM 007-HUNDREDTHS-OF-DAY THRU 007-EXIT
+           COMPUTE WS-OUTLINE-HUNDREDTHS = WS-TIME-TOTAL * -1
+           MOVE WS-OUTLINE-END TO WS-TIME-CLOCK
+           PERFORM 007-HUNDREDTHS-OF-DAY THRU 007-EXIT
+           ADD WS-TIME-TOTAL TO WS-OUTLINE-HUNDREDTHS
+
+           DISPLAY " "
+           DISPLAY "INLINE VS OUTLINE PERFORM TIMING COMPARISON"
+           DISPLAY "Inline  PERFORM 10 TIMES ...... elapsed (hundredths"
+              " of a second): " WS-INLINE-HUNDREDTHS
+           DISPLAY "Out-of-line PERFORM ... TIMES . elapsed (hundredths"
+              " of a second): " WS-OUTLINE-HUNDREDTHS
+           IF WS-INLINE-HUNDREDTHS < WS-OUTLINE-HUNDREDTHS
+              DISPLAY "Inline PERFORM was faster (or tied) this run."
+           ELSE
+              IF WS-OUTLINE-HUNDREDTHS < WS-INLINE-HUNDREDTHS
+                 DISPLAY "Out-of-line PERFORM was faster this run."
+              ELSE
+                 DISPLAY "Both approaches timed identically this run."
+              END-IF
+           END-IF
+       .
+       006-EXIT.
+           EXIT
        .
 
+       007-HUNDREDTHS-OF-DAY.
+           COMPUTE WS-TIME-TOTAL =
+              ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS) * 100
+              + WS-TIME-HS
+       .
+       007-EXIT.
+           EXIT
+       .
+
+       008-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       008-EXIT.
+           EXIT
+       .
