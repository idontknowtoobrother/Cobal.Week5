@@ -2,39 +2,292 @@
        PROGRAM-ID. TRIANGLE-1.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "triangle1-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-CARD-FILE ASSIGN TO "triangle1-parm.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARM-FSTATUS.
+           SELECT SHARED-EXCEPTION-FILE ASSIGN TO
+              "shared-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXC-FSTATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT WIDTH-CTL-FILE ASSIGN TO "bannerwidth-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WIDTH-FSTATUS.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  PARM-CARD-FILE.
+       COPY "parm-card.cpy".
+
+       FD  SHARED-EXCEPTION-FILE.
+       COPY "exception-log.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  WIDTH-CTL-FILE.
+       COPY "width-ctl.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
        WORKING-STORAGE SECTION.
-       01  SCR-LINE       PIC X(80) VALUE SPACES.
+       01  SCR-LINE       PIC X(132) VALUE SPACES.
        01  STAR-NUM       PIC 9(3) VALUE ZEROS.
-           88 VALID-STAR-NUM VALUE 1 THRU 80.
+           88 VALID-STAR-NUM VALUE 1 THRU 132.
        01  INDEX-NUM      PIC 9(3) VALUE ZEROS.
+       01  FILL-CHAR      PIC X VALUE "*".
+       01  SHAPE-MODE     PIC X VALUE "S".
+           88 SOLID-SHAPE    VALUE "S".
+           88 HOLLOW-SHAPE   VALUE "H".
+           88 DIAMOND-SHAPE  VALUE "D".
+       01  DESC-COL-NUM   PIC 9(3) VALUE ZEROS.
+       01  DESC-TOP-NUM   PIC 9(3) VALUE ZEROS.
+       01  WS-PARM-FSTATUS     PIC XX VALUE "00".
+       01  WS-PARM-STAR-SW     PIC X VALUE "N".
+           88 PARM-STAR-FOUND     VALUE "Y".
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUN-STATUS     PIC X(8) VALUE "OK".
+       01  WS-WIDTH-FSTATUS  PIC XX VALUE "00".
+       01  WS-MAX-STAR-NUM   PIC 9(3) VALUE 132.
+       01  WS-EXC-FSTATUS    PIC XX VALUE "00".
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
+       COPY "run-stamp.cpy".
        PROCEDURE DIVISION.
        000-BEGIN.
-           PERFORM 002-INPUT-STAR-NUM  THRU 002-EXIT 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "TRIANGLE-1 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 010-CHECK-BATCH-MODE THRU 010-EXIT
+           PERFORM 009-READ-WIDTH-CTL THRU 009-EXIT
+           PERFORM 006-READ-PARM-CARD THRU 006-EXIT
+           PERFORM 002-INPUT-STAR-NUM  THRU 002-EXIT
+           PERFORM 003-INPUT-FILL-CHAR THRU 003-EXIT
+           PERFORM 004-INPUT-SHAPE-MODE THRU 004-EXIT
+           OPEN OUTPUT PRINT-FILE
            PERFORM 001-PRINT-STAR-LINE THRU 001-EXIT
               VARYING INDEX-NUM FROM 1 BY 1
               UNTIL INDEX-NUM > STAR-NUM
+           IF DIAMOND-SHAPE
+              COMPUTE DESC-TOP-NUM = STAR-NUM - 1
+              PERFORM 005-PRINT-DESCENDING-LINE THRU 005-EXIT
+                 VARYING INDEX-NUM FROM DESC-TOP-NUM BY -1
+                 UNTIL INDEX-NUM = 0
+           END-IF
+           CLOSE PRINT-FILE
+           PERFORM 008-RECORD-RUN-HISTORY THRU 008-EXIT
            GOBACK
        .
 
        001-PRINT-STAR-LINE.
-           MOVE ALL "*" TO SCR-LINE(INDEX-NUM:1)
-           DISPLAY SCR-LINE
+           IF SOLID-SHAPE
+              MOVE FILL-CHAR TO SCR-LINE(INDEX-NUM:1)
+           ELSE
+              IF DIAMOND-SHAPE
+                 MOVE ALL SPACES TO SCR-LINE
+                 PERFORM VARYING DESC-COL-NUM FROM 1 BY 1
+                    UNTIL DESC-COL-NUM > INDEX-NUM
+                    MOVE FILL-CHAR TO SCR-LINE(DESC-COL-NUM:1)
+                 END-PERFORM
+              ELSE
+                 MOVE ALL SPACES TO SCR-LINE
+                 MOVE FILL-CHAR TO SCR-LINE(1:1)
+                 MOVE FILL-CHAR TO SCR-LINE(INDEX-NUM:1)
+                 IF INDEX-NUM = STAR-NUM
+                    MOVE FILL-CHAR TO SCR-LINE(1:STAR-NUM)
+                 END-IF
+              END-IF
+           END-IF
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE SCR-LINE TO PRN-TEXT
+           WRITE PRINT-REC
        .
        001-EXIT.
            EXIT
        .
 
        002-INPUT-STAR-NUM.
-           PERFORM UNTIL VALID-STAR-NUM
-              DISPLAY "Please input star number: " WITH NO ADVANCING
-              ACCEPT STAR-NUM
-              IF STAR-NUM = 0 DISPLAY "Please input star number in posit
-      -        "ive number"
+           IF PARM-STAR-FOUND
+              DISPLAY "Star number taken from parameter card: " STAR-NUM
+           ELSE
+              IF BATCH-RUN
+                 MOVE 10 TO STAR-NUM
+                 DISPLAY "Star number defaulted for unattended run: "
+                    STAR-NUM
+              ELSE
+                 PERFORM UNTIL VALID-STAR-NUM
+                    AND STAR-NUM NOT > WS-MAX-STAR-NUM
+                    DISPLAY "Please input star number (max "
+                       WS-MAX-STAR-NUM "): " WITH NO ADVANCING
+                    ACCEPT STAR-NUM
+                    IF STAR-NUM = 0 OR STAR-NUM > WS-MAX-STAR-NUM
+                       DISPLAY "Please input star number between 1 and "
+                          WS-MAX-STAR-NUM
+                       PERFORM 007-LOG-EXCEPTION THRU 007-EXIT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-IF
+       .
+
+       002-EXIT.
+           EXIT
+       .
+
+       003-INPUT-FILL-CHAR.
+           IF NOT BATCH-RUN
+              DISPLAY "Fill character (default *): " WITH NO ADVANCING
+              ACCEPT FILL-CHAR
+              IF FILL-CHAR = SPACE
+                 MOVE "*" TO FILL-CHAR
+              END-IF
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-INPUT-SHAPE-MODE.
+           IF NOT BATCH-RUN
+              DISPLAY "Solid, Hollow or Diamond triangle? "
+                 "(S/H/D, default S): " WITH NO ADVANCING
+              ACCEPT SHAPE-MODE
+              IF SHAPE-MODE = "H" OR SHAPE-MODE = "h"
+                 MOVE "H" TO SHAPE-MODE
+              ELSE
+                 IF SHAPE-MODE = "D" OR SHAPE-MODE = "d"
+                    MOVE "D" TO SHAPE-MODE
+                 ELSE
+                    MOVE "S" TO SHAPE-MODE
+                 END-IF
+              END-IF
+           END-IF
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-PRINT-DESCENDING-LINE.
+           MOVE ALL SPACES TO SCR-LINE
+           PERFORM VARYING DESC-COL-NUM FROM 1 BY 1
+              UNTIL DESC-COL-NUM > INDEX-NUM
+              MOVE FILL-CHAR TO SCR-LINE(DESC-COL-NUM:1)
            END-PERFORM
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE SCR-LINE TO PRN-TEXT
+           WRITE PRINT-REC
+       .
+       005-EXIT.
+           EXIT
+       .
+
+       006-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-FSTATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF PARM-STAR-NUM > 0
+                       AND PARM-STAR-NUM NOT > WS-MAX-STAR-NUM
+                       MOVE PARM-STAR-NUM TO STAR-NUM
+                       MOVE "Y" TO WS-PARM-STAR-SW
+                    END-IF
+              END-READ
+              CLOSE PARM-CARD-FILE
+           END-IF
+       .
+       006-EXIT.
+           EXIT
+       .
 
+       007-LOG-EXCEPTION.
+           OPEN EXTEND SHARED-EXCEPTION-FILE
+           IF WS-EXC-FSTATUS = "35"
+              OPEN OUTPUT SHARED-EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO SHARED-EXC-REC
+           MOVE "TRIANGLE-1" TO SHX-PROGRAM
+           MOVE "0" TO SHX-REJECTED-VAL
+           MOVE "NON-POSITIVE STAR NUMBER" TO SHX-REASON
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SHX-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO SHX-RUN-TIME
+           WRITE SHARED-EXC-REC
+           CLOSE SHARED-EXCEPTION-FILE
+           MOVE "REJECTED" TO WS-RUN-STATUS
+           MOVE 4 TO RETURN-CODE
+       .
+       007-EXIT.
+           EXIT
        .
 
-       002-EXIT.
+       008-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "TRIANGLE-1" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE WS-RUN-STATUS TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       008-EXIT.
+           EXIT
+       .
+
+       009-READ-WIDTH-CTL.
+           OPEN INPUT WIDTH-CTL-FILE
+           IF WS-WIDTH-FSTATUS = "00"
+              READ WIDTH-CTL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF WCT-MAX-STAR-NUM > 0
+                       MOVE WCT-MAX-STAR-NUM TO WS-MAX-STAR-NUM
+                    END-IF
+              END-READ
+              CLOSE WIDTH-CTL-FILE
+           END-IF
+       .
+       009-EXIT.
            EXIT
-       .
\ No newline at end of file
+       .
+
+       010-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       010-EXIT.
+           EXIT
+       .
