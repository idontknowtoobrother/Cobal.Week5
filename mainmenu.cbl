@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       AUTHOR. JAKKRIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MENU-CHOICE       PIC 99 VALUE ZEROS.
+       01  WS-CONTINUE-SW    PIC X VALUE "Y".
+           88 CONTINUE-MENU     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM UNTIL NOT CONTINUE-MENU
+              PERFORM 001-DISPLAY-MENU THRU 001-EXIT
+              PERFORM 002-DISPATCH THRU 002-EXIT
+           END-PERFORM
+           GOBACK
+       .
+
+       001-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "DAILY UTILITIES MENU"
+           DISPLAY " 1. USER-DIV    - division calculator"
+           DISPLAY " 2. TRIANGLE-1  - ascending/hollow/diamond triangle"
+           DISPLAY " 3. TRIANGLE-2  - pyramid with ruler header"
+           DISPLAY " 4. TRIANGLE-3  - descending triangle"
+           DISPLAY " 5. SQUARE-STAR - rectangle/box patterns"
+           DISPLAY " 6. STAR-10-1   - inline/outline star demo"
+           DISPLAY " 7. STAR-100    - 100-star grid demo"
+           DISPLAY " 8. LISTING6-3  - counting report"
+           DISPLAY " 9. LIST6-4     - odometer / mileage register"
+           DISPLAY "10. CTLMAINT    - control value maintenance"
+           DISPLAY " 0. Exit"
+           DISPLAY "Select option: " WITH NO ADVANCING
+           ACCEPT MENU-CHOICE
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       002-DISPATCH.
+           EVALUATE MENU-CHOICE
+              WHEN 1 CALL "USER-DIV"
+              WHEN 2 CALL "TRIANGLE-1"
+              WHEN 3 CALL "TRIANGLE-2"
+              WHEN 4 CALL "TRIANGLE-3"
+              WHEN 5 CALL "SQUARE-STAR"
+              WHEN 6 CALL "STAR-10-1"
+              WHEN 7 CALL "STAR-100"
+              WHEN 8 CALL "LISTING6-3"
+              WHEN 9 CALL "LIST6-4"
+              WHEN 10 CALL "CTLMAINT"
+              WHEN 0 MOVE "N" TO WS-CONTINUE-SW
+              WHEN OTHER
+                 DISPLAY "Invalid selection, please try again."
+           END-EVALUATE
+       .
+       002-EXIT.
+           EXIT
+       .
