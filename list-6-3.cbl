@@ -2,22 +2,219 @@
        PROGRAM-ID. LISTING6-3.
        AUTHOR. JAKKRIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLNUM-FILE ASSIGN TO "listing6-3-ctlnum.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-CARD ASSIGN TO "listing6-3-ctl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-STATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNH-FSTATUS.
+           SELECT PRINT-FILE ASSIGN TO "listing6-3-print.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FLAG-FILE ASSIGN TO "nightly-batch.flg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FSTATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       COPY "print-line.cpy".
+
+       FD  CTLNUM-FILE.
+       01  CTLNUM-REC          PIC 9(4).
+
+       FD  CONTROL-CARD.
+       01  CONTROL-REC.
+           05 CTL-START        PIC 9(4).
+           05 CTL-STEP         PIC 9(4).
+           05 CTL-LIMIT        PIC 9(4).
+
+       FD  RUN-HISTORY-FILE.
+       COPY "run-history.cpy".
+
+       FD  BATCH-FLAG-FILE.
+       COPY "batch-flag.cpy".
+
        WORKING-STORAGE SECTION.
-       01  REP-COUNT      PIC 9(4).
+       01  WS-CTL-STATUS       PIC XX VALUE "00".
+       01  REP-COUNT      PIC S9(4).
        01  PRN-REP-COUNT  PIC Z,ZZ9.
+       01  START-COUNT     PIC 9(4) VALUE 0.
+       01  STEP-COUNT      PIC 9(4) VALUE 50.
        01  NUMBER-OF-TIMES PIC 9(4) VALUE 1000.
+       01  WS-LINE-COUNT   PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01  WS-PAGE-NUM     PIC 9(4) VALUE 0.
+       01  WS-RUN-DATE     PIC 9(8).
+       01  WS-PRN-RUN-DATE PIC 9999/99/99.
+       01  COUNT-DIRECTION   PIC X VALUE "A".
+           88 ASCENDING-COUNT   VALUE "A".
+           88 DESCENDING-COUNT  VALUE "D".
+       01  WS-LOOP-START   PIC 9(4).
+       01  WS-LOOP-END     PIC 9(4).
+       01  WS-STEP-DELTA   PIC S9(4).
+       01  WS-RUN-START-DATE PIC 9(8).
+       01  WS-RUN-START-TIME PIC 9(8).
+       01  WS-RUNH-FSTATUS   PIC XX VALUE "00".
+       01  WS-BATCH-FSTATUS  PIC XX VALUE "00".
+       01  WS-BATCH-SW       PIC X VALUE "N".
+           88 BATCH-RUN         VALUE "Y".
 
        PROCEDURE DIVISION.
        000-BEGIN.
-           PERFORM VARYING REP-COUNT FROM 0 BY 50
-              UNTIL REP-COUNT = NUMBER-OF-TIMES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RUN-START-TIME
+           MOVE WS-RUN-START-DATE TO WS-PRN-RUN-DATE
+           DISPLAY "LISTING6-3 RUN DATE: " WS-PRN-RUN-DATE
+              " TIME: " WS-RUN-START-TIME
+           PERFORM 001-READ-CONTROL-CARD THRU 001-EXIT
+           PERFORM 005-CHECK-BATCH-MODE THRU 005-EXIT
+           PERFORM 003-INPUT-COUNT-DIRECTION THRU 003-EXIT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE TO WS-PRN-RUN-DATE
+           IF DESCENDING-COUNT
+              MOVE NUMBER-OF-TIMES TO WS-LOOP-START
+              MOVE START-COUNT TO WS-LOOP-END
+              COMPUTE WS-STEP-DELTA = 0 - STEP-COUNT
+           ELSE
+              MOVE START-COUNT TO WS-LOOP-START
+              MOVE NUMBER-OF-TIMES TO WS-LOOP-END
+              MOVE STEP-COUNT TO WS-STEP-DELTA
+           END-IF
+           OPEN OUTPUT CTLNUM-FILE
+           OPEN OUTPUT PRINT-FILE
+           PERFORM VARYING REP-COUNT FROM WS-LOOP-START BY WS-STEP-DELTA
+              UNTIL (DESCENDING-COUNT AND REP-COUNT <= WS-LOOP-END)
+                 OR (ASCENDING-COUNT AND REP-COUNT >= WS-LOOP-END)
+              IF WS-LINE-COUNT = 0
+                 PERFORM 002-PRINT-HEADING THRU 002-EXIT
+              END-IF
               MOVE REP-COUNT TO PRN-REP-COUNT
               DISPLAY "counting" PRN-REP-COUNT
+              MOVE " " TO PRN-CARRIAGE-CTL
+              MOVE SPACES TO PRN-TEXT
+              STRING "counting" PRN-REP-COUNT
+                 DELIMITED BY SIZE INTO PRN-TEXT
+              WRITE PRINT-REC
+              ADD 1 TO WS-LINE-COUNT
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                 MOVE 0 TO WS-LINE-COUNT
+              END-IF
+              MOVE REP-COUNT TO CTLNUM-REC
+              WRITE CTLNUM-REC
            END-PERFORM
+           CLOSE CTLNUM-FILE
            MOVE REP-COUNT to PRN-REP-COUNT
            DISPLAY "if I have told you once,"
            DISPLAY "I've told you " PRN-REP-COUNT " times."
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE "if I have told you once," TO PRN-TEXT
+           WRITE PRINT-REC
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE SPACES TO PRN-TEXT
+           STRING "I've told you " PRN-REP-COUNT " times."
+              DELIMITED BY SIZE INTO PRN-TEXT
+           WRITE PRINT-REC
+           CLOSE PRINT-FILE
+           PERFORM 004-RECORD-RUN-HISTORY THRU 004-EXIT
            GOBACK
        .
-       
\ No newline at end of file
+
+       001-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTL-STATUS = "00"
+              READ CONTROL-CARD
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CTL-START TO START-COUNT
+                    MOVE CTL-STEP TO STEP-COUNT
+                    MOVE CTL-LIMIT TO NUMBER-OF-TIMES
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF
+           IF STEP-COUNT = 0 MOVE 50 TO STEP-COUNT END-IF
+           IF NUMBER-OF-TIMES = 0 MOVE 1000 TO NUMBER-OF-TIMES END-IF
+       .
+       001-EXIT.
+           EXIT
+       .
+
+       002-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUM
+           DISPLAY " "
+           DISPLAY "LISTING6-3 COUNTING REPORT"
+              "   RUN DATE: " WS-PRN-RUN-DATE
+              "   PAGE: " WS-PAGE-NUM
+           DISPLAY "----------------------------------------------"
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE SPACES TO PRN-TEXT
+           WRITE PRINT-REC
+           MOVE " " TO PRN-CARRIAGE-CTL
+           STRING "LISTING6-3 COUNTING REPORT" "   RUN DATE: "
+              WS-PRN-RUN-DATE "   PAGE: " WS-PAGE-NUM
+              DELIMITED BY SIZE INTO PRN-TEXT
+           WRITE PRINT-REC
+           MOVE " " TO PRN-CARRIAGE-CTL
+           MOVE "----------------------------------------------"
+              TO PRN-TEXT
+           WRITE PRINT-REC
+       .
+       002-EXIT.
+           EXIT
+       .
+
+       003-INPUT-COUNT-DIRECTION.
+           IF NOT BATCH-RUN
+              DISPLAY "(A)scending or (D)escending count? "
+                 "(A/D, default A): " WITH NO ADVANCING
+              ACCEPT COUNT-DIRECTION
+              IF COUNT-DIRECTION NOT = "D" AND COUNT-DIRECTION NOT = "d"
+                 MOVE "A" TO COUNT-DIRECTION
+              ELSE
+                 MOVE "D" TO COUNT-DIRECTION
+              END-IF
+           END-IF
+       .
+       003-EXIT.
+           EXIT
+       .
+
+       004-RECORD-RUN-HISTORY.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNH-FSTATUS = "35"
+              OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE SPACES TO RUN-HISTORY-REC
+           MOVE "LISTING6-3" TO RUNH-PROGRAM
+           MOVE WS-RUN-START-DATE TO RUNH-START-DATE
+           MOVE WS-RUN-START-TIME TO RUNH-START-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUNH-END-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO RUNH-END-TIME
+           MOVE "OK" TO RUNH-STATUS
+           WRITE RUN-HISTORY-REC
+           CLOSE RUN-HISTORY-FILE
+       .
+       004-EXIT.
+           EXIT
+       .
+
+       005-CHECK-BATCH-MODE.
+           OPEN INPUT BATCH-FLAG-FILE
+           IF WS-BATCH-FSTATUS = "00"
+              READ BATCH-FLAG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF BATCH-FLAG-ON
+                       MOVE "Y" TO WS-BATCH-SW
+                    END-IF
+              END-READ
+              CLOSE BATCH-FLAG-FILE
+           END-IF
+       .
+       005-EXIT.
+           EXIT
+       .
